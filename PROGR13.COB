@@ -0,0 +1,182 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGR13.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * CALCULO DO DECIMO TERCEIRO SALARIO (1A E 2A       *
+      * PARCELA) E DAS FERIAS + 1/3 CONSTITUCIONAL A      *
+      * PARTIR DO SALARIOBASE E DOS AVOS EM AVOSFOLHA.DAT *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT CADFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CODIGO
+			FILE STATUS IS ST-ERRO.
+		SELECT AVOSFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS AVO-CODIGO
+			FILE STATUS IS ST-AVO.
+		SELECT REL13FER ASSIGN TO DISK
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD CADFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REGFOLHA.DAT".
+		01 REGFOLHA.
+		   03 CODIGO         PIC 9(6).
+		   03 NOME           PIC X(30).
+		   03 TIPOSALARIO    PIC X(1).
+		   03 HORASTRABALHADAS PIC 9(3).
+		   03 DIASTRABALHADAS  PIC 9(2).
+		   03 SALARIOBASE    PIC 9(6)V99.
+		   03 NUMEROFILHOS   PIC 9(2).
+		   03 DEPARTAMENTO   PIC 9(2).
+		   03 FUNCAO         PIC X(1).
+		   03 SALARIOBRUTO   PIC 9(6)V99.
+		   03 INSS			 PIC 9(6)V99.
+		   03 IMPOSTORENDA   PIC 9(6)V99.
+		   03 SALARIOFAMILIA PIC 9(6)V99.
+		   03 SALARIOLIQ     PIC 9(6)V99.
+
+		FD AVOSFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "AVOSFOLHA.DAT".
+		01 REGAVOS.
+		   03 AVO-CODIGO       PIC 9(06).
+		   03 AVO-MESADMISSAO  PIC 9(02).
+		   03 AVO-AVOS13       PIC 9(02).
+		   03 AVO-AVOSFERIAS   PIC 9(02).
+
+		FD REL13FER
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REL13FER.LST".
+		01 LINHAREL           PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO2           PIC X(02) VALUE "00".
+       01 ST-AVO             PIC X(02) VALUE "00".
+       01 W-FIM-AVO          PIC X(01) VALUE "N".
+       01 W-QTDE-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-13-PROD          PIC 9(08)V99 VALUE ZEROS.
+       01 W-13-TOTAL         PIC 9(06)V99 VALUE ZEROS.
+       01 W-13-1APARC        PIC 9(06)V99 VALUE ZEROS.
+       01 W-13-2APARC        PIC 9(06)V99 VALUE ZEROS.
+       01 W-FERIAS-PROD      PIC 9(08)V99 VALUE ZEROS.
+       01 W-FERIAS-BASE      PIC 9(06)V99 VALUE ZEROS.
+       01 W-FERIAS-TERCO     PIC 9(06)V99 VALUE ZEROS.
+       01 W-FERIAS-TOTAL     PIC 9(06)V99 VALUE ZEROS.
+
+       01 LIN-CAB1.
+          03 FILLER PIC X(54) VALUE
+             "CALCULO DE DECIMO TERCEIRO E FERIAS - POR FUNCIONARIO".
+       01 LIN-CAB2.
+          03 FILLER PIC X(60) VALUE
+             "CODIGO NOME            13-1APARC  13-2APARC  FERIAS+1/3".
+       01 LIN-DET.
+          03 DCOD      PIC ZZZZZ9.
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 DNOME     PIC X(20).
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 D13-1A    PIC ZZ.ZZ9,99.
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 D13-2A    PIC ZZ.ZZ9,99.
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 DFER      PIC ZZ.ZZ9,99.
+
+       01 LIN-TOT.
+          03 FILLER  PIC X(30) VALUE "FUNCIONARIOS PROCESSADOS....: ".
+          03 TQTDLID PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O CADFOLHA
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFOLHA: " ST-ERRO
+               GO TO ROT-FIM
+           END-IF.
+           OPEN INPUT AVOSFOLHA
+           IF ST-AVO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO AVOSFOLHA (rode "
+                        "o PROGRAVO uma vez para cria-lo): " ST-AVO
+               CLOSE CADFOLHA
+               GO TO ROT-FIM
+           END-IF.
+           OPEN OUTPUT REL13FER
+           IF ST-ERRO2 NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO REL13FER: " ST-ERRO2
+               CLOSE CADFOLHA AVOSFOLHA
+               GO TO ROT-FIM
+           END-IF.
+
+           MOVE LIN-CAB1 TO LINHAREL
+           WRITE LINHAREL
+           MOVE SPACES TO LINHAREL
+           WRITE LINHAREL
+           MOVE LIN-CAB2 TO LINHAREL
+           WRITE LINHAREL.
+
+       R1-LER.
+           READ AVOSFOLHA NEXT RECORD
+               AT END MOVE "S" TO W-FIM-AVO
+           END-READ.
+           IF W-FIM-AVO = "S"
+               GO TO R9-FIM
+           END-IF.
+
+           MOVE AVO-CODIGO TO CODIGO
+           READ CADFOLHA
+           IF ST-ERRO NOT = "00"
+               DISPLAY "CODIGO " AVO-CODIGO
+                        " NAO ENCONTRADO NO CADFOLHA - IGNORADO"
+               GO TO R1-LER
+           END-IF.
+           ADD 1 TO W-QTDE-LIDOS.
+
+      * ---- DECIMO TERCEIRO: PROPORCIONAL AOS AVOS ADQUIRIDOS ----
+      * MULTIPLICA PRIMEIRO E SO DEPOIS DIVIDE POR 12, PARA NAO
+      * TRUNCAR A RAZAO AVOS/12 EM 2 CASAS ANTES DE ESCALAR O VALOR.
+           MULTIPLY SALARIOBASE BY AVO-AVOS13 GIVING W-13-PROD
+           DIVIDE W-13-PROD BY 12 GIVING W-13-TOTAL ROUNDED.
+           DIVIDE W-13-TOTAL BY 2 GIVING W-13-1APARC
+           SUBTRACT W-13-1APARC FROM W-13-TOTAL GIVING W-13-2APARC.
+
+      * ---- FERIAS: PROPORCIONAL AOS AVOS ADQUIRIDOS + 1/3 ----
+           MULTIPLY SALARIOBASE BY AVO-AVOSFERIAS GIVING W-FERIAS-PROD
+           DIVIDE W-FERIAS-PROD BY 12 GIVING W-FERIAS-BASE ROUNDED
+           DIVIDE W-FERIAS-BASE BY 3 GIVING W-FERIAS-TERCO
+           ADD W-FERIAS-BASE W-FERIAS-TERCO
+                              GIVING W-FERIAS-TOTAL.
+
+           MOVE CODIGO      TO DCOD
+           MOVE NOME        TO DNOME
+           MOVE W-13-1APARC TO D13-1A
+           MOVE W-13-2APARC TO D13-2A
+           MOVE W-FERIAS-TOTAL TO DFER
+           MOVE LIN-DET TO LINHAREL
+           WRITE LINHAREL.
+
+           GO TO R1-LER.
+
+       R9-FIM.
+           MOVE SPACES TO LINHAREL
+           WRITE LINHAREL
+           MOVE W-QTDE-LIDOS TO TQTDLID
+           MOVE LIN-TOT TO LINHAREL
+           WRITE LINHAREL.
+
+           CLOSE CADFOLHA AVOSFOLHA REL13FER.
+
+       ROT-FIM.
+           STOP RUN.
