@@ -0,0 +1,292 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGRALQ.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * MANUTENCAO DAS FAIXAS DE INSS/IRRF (ALIQUOTA.DAT) *
+      * PERMITE CADASTRAR A TABELA DE UMA NOVA COMPETENCIA*
+      * SEM RECOMPILAR O PROGRFP QUANDO A LEGISLACAO MUDA *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT ALIQUOTA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS ALQ-CHAVE
+			FILE STATUS IS ST-ALIQ.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD ALIQUOTA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "ALIQUOTA.DAT".
+		01 REGALIQ.
+		   03 ALQ-CHAVE.
+		      05 ALQ-COMPETENCIA PIC 9(6).
+		      05 ALQ-TIPO        PIC X(1).
+		      05 ALQ-SEQ         PIC 9(2).
+		   03 ALQ-FAIXA-INI      PIC 9(6)V99.
+		   03 ALQ-FAIXA-FIM      PIC 9(6)V99.
+		   03 ALQ-PERCENTUAL     PIC 9(1)V99.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   77 W-CONT 		    PIC 9(06) VALUE ZEROS.
+	   77 W-OPCAO 		    PIC X(01) VALUE SPACES.
+	   77 W-ACT 		    PIC 9(02) VALUE ZEROS.
+	   77 MENS			    PIC X(50) VALUE SPACES.
+	   77 LIMPA             PIC X(50) VALUE SPACES.
+       01 ST-ALIQ           PIC X(02) VALUE "00".
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELALQ.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "          CADASTRO DE FAIXAS DE INSS/IRRF".
+           05  LINE 02  COLUMN 01
+               VALUE  "_______________________________________________".
+           05  LINE 04  COLUMN 01
+               VALUE  "    COMPETENCIA (AAAAMM):".
+           05  LINE 05  COLUMN 01
+               VALUE  "    TIPO (I=INSS / R=IRRF):".
+           05  LINE 06  COLUMN 01
+               VALUE  "    SEQUENCIA DA FAIXA (1=MENOR...):".
+           05  LINE 07  COLUMN 01
+               VALUE  "    FAIXA INICIAL:".
+           05  LINE 08  COLUMN 01
+               VALUE  "    FAIXA FINAL:".
+           05  LINE 09  COLUMN 01
+               VALUE  "    PERCENTUAL (EX: 0,09 = 9%):".
+           05  LINE 22  COLUMN 01
+               VALUE  "_______________________________________________".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TCOMPET
+               LINE 04  COLUMN 27  PIC 9(6)
+               USING  ALQ-COMPETENCIA.
+           05  TTIPO
+               LINE 05  COLUMN 29  PIC X(01)
+               USING  ALQ-TIPO
+               HIGHLIGHT.
+           05  TSEQ
+               LINE 06  COLUMN 38  PIC 9(2)
+               USING  ALQ-SEQ.
+           05  TFAIXAINI
+               LINE 07  COLUMN 20  PIC ZZZ.ZZ9,99
+               USING  ALQ-FAIXA-INI.
+           05  TFAIXAFIM
+               LINE 08  COLUMN 18  PIC ZZZ.ZZ9,99
+               USING  ALQ-FAIXA-FIM.
+           05  TPERCENTUAL
+               LINE 09  COLUMN 33  PIC 9,99
+               USING  ALQ-PERCENTUAL.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+	   R0.
+	       OPEN I-O ALIQUOTA
+	       IF ST-ALIQ NOT = "00"
+	          IF ST-ALIQ = "30" OR ST-ALIQ = "35"
+	             OPEN OUTPUT ALIQUOTA
+	             CLOSE ALIQUOTA
+	             OPEN I-O ALIQUOTA
+	             MOVE "*** ALIQUOTA.DAT CRIADO ***" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE "ERRO ABERTURA ALIQUOTA" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             GO TO ROT-FIM
+	          END-IF
+	       END-IF.
+       R1.
+            MOVE ZERO TO W-SEL
+            MOVE ZEROS TO ALQ-COMPETENCIA ALQ-SEQ
+                          ALQ-FAIXA-INI ALQ-FAIXA-FIM ALQ-PERCENTUAL
+            MOVE SPACES TO ALQ-TIPO.
+           DISPLAY TELALQ.
+       R2.
+           ACCEPT TCOMPET.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       R2B.
+           ACCEPT TTIPO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELALQ
+                   GO TO R2.
+           IF ALQ-TIPO NOT = "I" AND ALQ-TIPO NOT = "R"
+                MOVE "*** DIGITE APENAS I=INSS OU R=IRRF ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2B.
+       R2C.
+           ACCEPT TSEQ.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELALQ
+                   GO TO R2B.
+	   LER-ALIQUOTA.
+           READ ALIQUOTA
+           IF ST-ALIQ NOT = "23"
+              IF ST-ALIQ = "00"
+                DISPLAY TFAIXAINI
+                DISPLAY TFAIXAFIM
+                DISPLAY TPERCENTUAL
+                DISPLAY TELALQ
+                MOVE "*** FAIXA JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+              ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ALIQUOTA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              END-IF
+           ELSE
+                MOVE "*** FAIXA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF.
+       R3.
+           ACCEPT TFAIXAINI.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELALQ
+                   GO TO R2C.
+       R4.
+           ACCEPT TFAIXAFIM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELALQ
+                   GO TO R3.
+           IF ALQ-FAIXA-FIM < ALQ-FAIXA-INI
+                MOVE "*** FAIXA FINAL MENOR QUE A INICIAL ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+       R5.
+           ACCEPT TPERCENTUAL.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELALQ
+                   GO TO R4.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+	   INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGALIQ
+                IF ST-ALIQ = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ALIQ = "22"
+                  MOVE "*** FAIXA JA EXISTE, NAO GRAVADA ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE ALIQUOTA"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   END-IF
+                END-IF.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ALIQUOTA RECORD
+                IF ST-ALIQ = "00"
+                   MOVE "*** REGISTRO FAIXA EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGALIQ
+                IF ST-ALIQ = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE ALIQUOTA"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ALIQUOTA.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
