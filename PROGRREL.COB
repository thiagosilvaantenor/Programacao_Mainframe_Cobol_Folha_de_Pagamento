@@ -0,0 +1,291 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGRREL.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * RELATORIO DA FOLHA DE PAGAMENTO POR DEPARTAMENTO  *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT CADFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS CODIGO
+			FILE STATUS IS ST-ERRO.
+		SELECT RELFOLHA ASSIGN TO DISK
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ST-ERRO2.
+		SELECT DEPFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS DEP-CODIGO
+			FILE STATUS IS ST-DEP.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD CADFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REGFOLHA.DAT".
+		01 REGFOLHA.
+		   03 CODIGO         PIC 9(6).
+		   03 NOME           PIC X(30).
+		   03 TIPOSALARIO    PIC X(1).
+		   03 HORASTRABALHADAS PIC 9(3).
+		   03 DIASTRABALHADAS  PIC 9(2).
+		   03 SALARIOBASE    PIC 9(6)V99.
+		   03 NUMEROFILHOS   PIC 9(2).
+		   03 DEPARTAMENTO   PIC 9(2).
+		   03 FUNCAO         PIC X(1).
+		   03 SALARIOBRUTO   PIC 9(6)V99.
+		   03 INSS			 PIC 9(6)V99.
+		   03 IMPOSTORENDA   PIC 9(6)V99.
+		   03 SALARIOFAMILIA PIC 9(6)V99.
+		   03 SALARIOLIQ     PIC 9(6)V99.
+
+		FD RELFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "RELFOLHA.LST".
+		01 LINHAREL           PIC X(132).
+
+		FD DEPFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "DEPFOLHA.DAT".
+		01 REGDEP.
+		   03 DEP-CODIGO      PIC 9(02).
+		   03 DEP-DESCRICAO   PIC X(15).
+		   03 DEP-SITUACAO    PIC X(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO2           PIC X(02) VALUE "00".
+       01 ST-DEP             PIC X(02) VALUE "00".
+       01 W-FIM-CAD          PIC X(01) VALUE "N".
+       01 IND                PIC 9(02) VALUE ZEROS.
+
+	   01 TABDEPART.
+		  03 TBDEP	PIC X(15) OCCURS 10 TIMES.
+
+       01 TAB-SUBTOTAIS.
+          03 SUB-DEP OCCURS 10 TIMES.
+             05 SUB-BASE      PIC 9(8)V99 VALUE ZEROS.
+             05 SUB-BRUTO     PIC 9(8)V99 VALUE ZEROS.
+             05 SUB-INSS      PIC 9(8)V99 VALUE ZEROS.
+             05 SUB-IRRF      PIC 9(8)V99 VALUE ZEROS.
+             05 SUB-SALFAM    PIC 9(8)V99 VALUE ZEROS.
+             05 SUB-LIQ       PIC 9(8)V99 VALUE ZEROS.
+             05 SUB-QTDE      PIC 9(05)   VALUE ZEROS.
+
+       01 TOT-GERAL.
+          03 TOT-BASE         PIC 9(9)V99 VALUE ZEROS.
+          03 TOT-BRUTO        PIC 9(9)V99 VALUE ZEROS.
+          03 TOT-INSS         PIC 9(9)V99 VALUE ZEROS.
+          03 TOT-IRRF         PIC 9(9)V99 VALUE ZEROS.
+          03 TOT-SALFAM       PIC 9(9)V99 VALUE ZEROS.
+          03 TOT-LIQ          PIC 9(9)V99 VALUE ZEROS.
+          03 TOT-QTDE          PIC 9(06)   VALUE ZEROS.
+
+       01 LIN-CAB1.
+          03 FILLER PIC X(45) VALUE
+             "RELATORIO DA FOLHA DE PAGAMENTO POR SETOR".
+       01 LIN-CAB2.
+          03 FILLER PIC X(38) VALUE
+             "CODIGO NOME                          ".
+          03 FILLER PIC X(9)  VALUE "SALBASE  ".
+          03 FILLER PIC X(1)  VALUE SPACE.
+          03 FILLER PIC X(9)  VALUE "SALBRUTO ".
+          03 FILLER PIC X(1)  VALUE SPACE.
+          03 FILLER PIC X(9)  VALUE "INSS     ".
+          03 FILLER PIC X(1)  VALUE SPACE.
+          03 FILLER PIC X(9)  VALUE "IRRF     ".
+          03 FILLER PIC X(1)  VALUE SPACE.
+          03 FILLER PIC X(9)  VALUE "SALFAM   ".
+          03 FILLER PIC X(1)  VALUE SPACE.
+          03 FILLER PIC X(9)  VALUE "SALLIQ   ".
+       01 LIN-DET.
+          03 DCOD    PIC ZZZZZ9.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 DNOME   PIC X(30).
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 DBASE   PIC ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 DBRUTO  PIC ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 DINSS   PIC ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 DIRRF   PIC ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 DSALFAM PIC ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 DLIQ    PIC ZZZ.ZZ9,99.
+
+       01 LIN-SUB.
+          03 FILLER  PIC X(15) VALUE "SUBTOTAL DEPTO ".
+          03 SDEPNOME PIC X(15).
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 SBASE   PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 SBRUTO  PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 SINSS   PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 SIRRF   PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 SSALFAM PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 SLIQ    PIC ZZ.ZZZ.ZZ9,99.
+
+       01 LIN-TOT.
+          03 FILLER  PIC X(31) VALUE "TOTAL GERAL DA FOLHA         ".
+          03 TBASE   PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 TBRUTO  PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 TINSS   PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 TIRRF   PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 TSALFAM PIC ZZ.ZZZ.ZZ9,99.
+          03 FILLER  PIC X(01) VALUE SPACE.
+          03 TLIQ    PIC ZZ.ZZZ.ZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-DEP THRU ABRE-DEP-FIM.
+           PERFORM CARREGA-DEP THRU CARREGA-DEP-FIM.
+
+       R0.
+           OPEN INPUT CADFOLHA
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFOLHA: " ST-ERRO
+               GO TO ROT-FIM
+           END-IF.
+           OPEN OUTPUT RELFOLHA
+           IF ST-ERRO2 NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELFOLHA: " ST-ERRO2
+               CLOSE CADFOLHA
+               GO TO ROT-FIM
+           END-IF.
+
+           MOVE LIN-CAB1 TO LINHAREL
+           WRITE LINHAREL
+           MOVE SPACES TO LINHAREL
+           WRITE LINHAREL
+           MOVE LIN-CAB2 TO LINHAREL
+           WRITE LINHAREL.
+
+       R1-LER.
+           READ CADFOLHA NEXT RECORD
+               AT END MOVE "S" TO W-FIM-CAD
+           END-READ.
+           IF W-FIM-CAD = "S"
+               GO TO R2-SUBTOTAIS
+           END-IF.
+
+           MOVE CODIGO         TO DCOD
+           MOVE NOME           TO DNOME
+           MOVE SALARIOBASE    TO DBASE
+           MOVE SALARIOBRUTO   TO DBRUTO
+           MOVE INSS           TO DINSS
+           MOVE IMPOSTORENDA   TO DIRRF
+           MOVE SALARIOFAMILIA TO DSALFAM
+           MOVE SALARIOLIQ     TO DLIQ
+           MOVE LIN-DET TO LINHAREL
+           WRITE LINHAREL.
+
+           MOVE DEPARTAMENTO TO IND
+           IF IND < 1 OR IND > 10
+               MOVE 1 TO IND
+           END-IF.
+           ADD SALARIOBASE    TO SUB-BASE(IND)
+           ADD SALARIOBRUTO   TO SUB-BRUTO(IND)
+           ADD INSS           TO SUB-INSS(IND)
+           ADD IMPOSTORENDA   TO SUB-IRRF(IND)
+           ADD SALARIOFAMILIA TO SUB-SALFAM(IND)
+           ADD SALARIOLIQ     TO SUB-LIQ(IND)
+           ADD 1              TO SUB-QTDE(IND)
+
+           ADD SALARIOBASE    TO TOT-BASE
+           ADD SALARIOBRUTO   TO TOT-BRUTO
+           ADD INSS           TO TOT-INSS
+           ADD IMPOSTORENDA   TO TOT-IRRF
+           ADD SALARIOFAMILIA TO TOT-SALFAM
+           ADD SALARIOLIQ     TO TOT-LIQ
+           ADD 1              TO TOT-QTDE
+
+           GO TO R1-LER.
+
+       R2-SUBTOTAIS.
+           MOVE SPACES TO LINHAREL
+           WRITE LINHAREL
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 10
+               IF SUB-QTDE(IND) > 0
+                   MOVE TBDEP(IND)       TO SDEPNOME
+                   MOVE SUB-BASE(IND)    TO SBASE
+                   MOVE SUB-BRUTO(IND)   TO SBRUTO
+                   MOVE SUB-INSS(IND)    TO SINSS
+                   MOVE SUB-IRRF(IND)    TO SIRRF
+                   MOVE SUB-SALFAM(IND)  TO SSALFAM
+                   MOVE SUB-LIQ(IND)     TO SLIQ
+                   MOVE LIN-SUB TO LINHAREL
+                   WRITE LINHAREL
+               END-IF
+           END-PERFORM.
+
+       R3-TOTALGERAL.
+           MOVE SPACES TO LINHAREL
+           WRITE LINHAREL
+           MOVE TOT-BASE    TO TBASE
+           MOVE TOT-BRUTO   TO TBRUTO
+           MOVE TOT-INSS    TO TINSS
+           MOVE TOT-IRRF    TO TIRRF
+           MOVE TOT-SALFAM  TO TSALFAM
+           MOVE TOT-LIQ     TO TLIQ
+           MOVE LIN-TOT TO LINHAREL
+           WRITE LINHAREL.
+
+           CLOSE CADFOLHA RELFOLHA DEPFOLHA.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *---------[ ROTINA DE CATALOGO DE DEPARTAMENTO ]---------
+      * DEPFOLHA.DAT e compartilhado com o PROGRFP, que e quem o cria e
+      * semeia na primeira execucao; o PROGRREL apenas exige que ele ja
+      * exista, para nao manter uma segunda copia da lista de
+      * departamentos que possa ficar divergente da do PROGRFP.
+       ABRE-DEP.
+           OPEN INPUT DEPFOLHA
+           IF ST-DEP NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DEPFOLHA (rode o "
+                       "PROGRFP uma vez para cria-lo): " ST-DEP
+              GO TO ROT-FIM
+           END-IF.
+       ABRE-DEP-FIM.
+           EXIT.
+
+       CARREGA-DEP.
+           MOVE SPACES TO TABDEPART
+           MOVE LOW-VALUES TO DEP-CODIGO
+           START DEPFOLHA KEY IS NOT LESS THAN DEP-CODIGO
+              INVALID KEY MOVE "99" TO ST-DEP
+           END-START.
+       CARREGA-DEP-LOOP.
+           IF ST-DEP NOT = "99"
+              READ DEPFOLHA NEXT RECORD
+                 AT END MOVE "99" TO ST-DEP
+              END-READ
+           END-IF.
+           IF ST-DEP = "99"
+              GO TO CARREGA-DEP-FIM
+           END-IF.
+           IF DEP-SITUACAO = "A" AND DEP-CODIGO > 0 AND DEP-CODIGO < 11
+              MOVE DEP-DESCRICAO TO TBDEP(DEP-CODIGO)
+           END-IF.
+           GO TO CARREGA-DEP-LOOP.
+       CARREGA-DEP-FIM.
+           EXIT.
