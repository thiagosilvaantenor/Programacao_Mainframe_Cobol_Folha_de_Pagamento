@@ -0,0 +1,213 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGRREC.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * RECALCULO EM LOTE DO CADFOLHA COM A TABELA DE     *
+      * ALIQUOTAS DE INSS/IRRF VIGENTE (ALIQUOTA.DAT)     *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT CADFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CODIGO
+			FILE STATUS IS ST-ERRO.
+		SELECT ALIQUOTA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS ALQ-CHAVE
+			FILE STATUS IS ST-ALIQ.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD CADFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REGFOLHA.DAT".
+		01 REGFOLHA.
+		   03 CODIGO         PIC 9(6).
+		   03 NOME           PIC X(30).
+		   03 TIPOSALARIO    PIC X(1).
+		   03 HORASTRABALHADAS PIC 9(3).
+		   03 DIASTRABALHADAS  PIC 9(2).
+		   03 SALARIOBASE    PIC 9(6)V99.
+		   03 NUMEROFILHOS   PIC 9(2).
+		   03 DEPARTAMENTO   PIC 9(2).
+		   03 FUNCAO         PIC X(1).
+		   03 SALARIOBRUTO   PIC 9(6)V99.
+		   03 INSS			 PIC 9(6)V99.
+		   03 IMPOSTORENDA   PIC 9(6)V99.
+		   03 SALARIOFAMILIA PIC 9(6)V99.
+		   03 SALARIOLIQ     PIC 9(6)V99.
+
+		FD ALIQUOTA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "ALIQUOTA.DAT".
+		01 REGALIQ.
+		   03 ALQ-CHAVE.
+		      05 ALQ-COMPETENCIA PIC 9(6).
+		      05 ALQ-TIPO        PIC X(1).
+		      05 ALQ-SEQ         PIC 9(2).
+		   03 ALQ-FAIXA-INI      PIC 9(6)V99.
+		   03 ALQ-FAIXA-FIM      PIC 9(6)V99.
+		   03 ALQ-PERCENTUAL     PIC 9(1)V99.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ALIQ            PIC X(02) VALUE "00".
+       01 W-FIM-CAD          PIC X(01) VALUE "N".
+       01 W-DATAHOJE         PIC 9(08) VALUE ZEROS.
+       01 W-COMPET           PIC 9(06) VALUE ZEROS.
+       01 W-MAXC-INSS        PIC 9(06) VALUE ZEROS.
+       01 W-MAXC-IRRF        PIC 9(06) VALUE ZEROS.
+       01 W-BASEIRRF         PIC 9(6)V99 VALUE ZEROS.
+       01 W-PERC-ACHADO      PIC 9(1)V99 VALUE ZEROS.
+       01 TIPO-BUSCA         PIC X(01) VALUE SPACES.
+       01 VALOR-BUSCA        PIC 9(06)V99 VALUE ZEROS.
+       01 QTD-ALIQ           PIC 9(03) VALUE ZEROS.
+       01 IX-ALQ             PIC 9(03) VALUE ZEROS.
+       01 W-QTDE-ALTERADOS   PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 TAB-ALIQ.
+          03 TALQ OCCURS 50 TIMES.
+             05 TALQ-COMP     PIC 9(06).
+             05 TALQ-TIPO     PIC X(01).
+             05 TALQ-INI      PIC 9(06)V99.
+             05 TALQ-FIM      PIC 9(06)V99.
+             05 TALQ-PERC     PIC 9(01)V99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O CADFOLHA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO CADFOLHA: " ST-ERRO
+              GO TO ROT-FIM
+           END-IF.
+           OPEN I-O ALIQUOTA
+           IF ST-ALIQ NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ALIQUOTA.DAT (rode o "
+                       "PROGRFP uma vez para cria-lo): " ST-ALIQ
+              CLOSE CADFOLHA
+              GO TO ROT-FIM
+           END-IF.
+           PERFORM CARREGA-ALIQ THRU CARREGA-ALIQ-FIM.
+           DISPLAY "RECALCULO EM LOTE - COMPETENCIA " W-COMPET.
+
+       R1-LER.
+           READ CADFOLHA NEXT RECORD
+               AT END MOVE "S" TO W-FIM-CAD
+           END-READ.
+           IF W-FIM-CAD = "S"
+               GO TO R9-FIM
+           END-IF.
+           ADD 1 TO W-QTDE-LIDOS.
+
+           IF TIPOSALARIO = "H"
+              MULTIPLY SALARIOBASE BY HORASTRABALHADAS
+                                    GIVING SALARIOBRUTO
+           ELSE
+              IF TIPOSALARIO = "D"
+                 MULTIPLY SALARIOBASE BY DIASTRABALHADAS
+                                       GIVING SALARIOBRUTO
+              ELSE
+                 MULTIPLY SALARIOBASE BY 1 GIVING SALARIOBRUTO
+              END-IF
+           END-IF.
+
+           MOVE "I" TO TIPO-BUSCA
+           MOVE SALARIOBRUTO TO VALOR-BUSCA
+           PERFORM BUSCA-FAIXA THRU BUSCA-FAIXA-FIM
+           MULTIPLY SALARIOBRUTO BY W-PERC-ACHADO GIVING INSS.
+
+           MOVE ZEROS TO W-BASEIRRF
+           SUBTRACT INSS FROM SALARIOBRUTO GIVING W-BASEIRRF
+           MOVE "R" TO TIPO-BUSCA
+           MOVE W-BASEIRRF TO VALOR-BUSCA
+           PERFORM BUSCA-FAIXA THRU BUSCA-FAIXA-FIM
+           MULTIPLY W-BASEIRRF BY W-PERC-ACHADO GIVING IMPOSTORENDA.
+
+           SUBTRACT INSS FROM SALARIOBRUTO GIVING SALARIOLIQ
+           SUBTRACT IMPOSTORENDA FROM SALARIOLIQ
+           ADD SALARIOFAMILIA TO SALARIOLIQ.
+
+           REWRITE REGFOLHA
+              INVALID KEY
+                 DISPLAY "ERRO AO REGRAVAR CODIGO " CODIGO
+              NOT INVALID KEY
+                 ADD 1 TO W-QTDE-ALTERADOS
+           END-REWRITE.
+
+           GO TO R1-LER.
+
+       R9-FIM.
+           DISPLAY "FUNCIONARIOS LIDOS......: " W-QTDE-LIDOS.
+           DISPLAY "FUNCIONARIOS RECALCULADOS: " W-QTDE-ALTERADOS.
+           CLOSE CADFOLHA ALIQUOTA.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *---------[ ROTINA DE PARAMETROS DE ALIQUOTA INSS/IRRF ]---------
+       CARREGA-ALIQ.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-DATAHOJE(1:6) TO W-COMPET
+           MOVE ZEROS TO QTD-ALIQ W-MAXC-INSS W-MAXC-IRRF
+           MOVE LOW-VALUES TO ALQ-CHAVE
+           START ALIQUOTA KEY IS NOT LESS THAN ALQ-CHAVE
+              INVALID KEY MOVE "99" TO ST-ALIQ
+           END-START.
+       CARREGA-ALIQ-LOOP.
+           IF ST-ALIQ NOT = "99"
+              READ ALIQUOTA NEXT RECORD
+                 AT END MOVE "99" TO ST-ALIQ
+              END-READ
+           END-IF.
+           IF ST-ALIQ = "99"
+              GO TO CARREGA-ALIQ-FIM
+           END-IF.
+           IF ALQ-COMPETENCIA <= W-COMPET
+              ADD 1 TO QTD-ALIQ
+              MOVE ALQ-COMPETENCIA TO TALQ-COMP(QTD-ALIQ)
+              MOVE ALQ-TIPO        TO TALQ-TIPO(QTD-ALIQ)
+              MOVE ALQ-FAIXA-INI   TO TALQ-INI(QTD-ALIQ)
+              MOVE ALQ-FAIXA-FIM   TO TALQ-FIM(QTD-ALIQ)
+              MOVE ALQ-PERCENTUAL  TO TALQ-PERC(QTD-ALIQ)
+              IF ALQ-TIPO = "I" AND ALQ-COMPETENCIA > W-MAXC-INSS
+                 MOVE ALQ-COMPETENCIA TO W-MAXC-INSS
+              END-IF
+              IF ALQ-TIPO = "R" AND ALQ-COMPETENCIA > W-MAXC-IRRF
+                 MOVE ALQ-COMPETENCIA TO W-MAXC-IRRF
+              END-IF
+           END-IF.
+           GO TO CARREGA-ALIQ-LOOP.
+       CARREGA-ALIQ-FIM.
+           EXIT.
+
+       BUSCA-FAIXA.
+           MOVE ZEROS TO W-PERC-ACHADO
+           MOVE ZEROS TO IX-ALQ
+           IF TIPO-BUSCA = "I"
+              MOVE W-MAXC-INSS TO W-COMPET
+           ELSE
+              MOVE W-MAXC-IRRF TO W-COMPET
+           END-IF.
+       BUSCA-FAIXA-LOOP.
+           ADD 1 TO IX-ALQ
+           IF IX-ALQ > QTD-ALIQ
+              GO TO BUSCA-FAIXA-FIM
+           END-IF.
+           IF TALQ-TIPO(IX-ALQ) = TIPO-BUSCA
+              AND TALQ-COMP(IX-ALQ) = W-COMPET
+              AND VALOR-BUSCA >= TALQ-INI(IX-ALQ)
+              AND VALOR-BUSCA <= TALQ-FIM(IX-ALQ)
+              MOVE TALQ-PERC(IX-ALQ) TO W-PERC-ACHADO
+              GO TO BUSCA-FAIXA-FIM
+           END-IF.
+           GO TO BUSCA-FAIXA-LOOP.
+       BUSCA-FAIXA-FIM.
+           EXIT.
