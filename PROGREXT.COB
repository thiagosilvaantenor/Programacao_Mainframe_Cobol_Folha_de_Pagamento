@@ -0,0 +1,127 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGREXT.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * EXTRACAO DO CADFOLHA PARA INTEGRACAO COM O        *
+      * SISTEMA CONTABIL/ERP - ARQUIVO DELIMITADO POR ";" *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT CADFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS CODIGO
+			FILE STATUS IS ST-ERRO.
+		SELECT EXTCONT ASSIGN TO W-NOMEARQ
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD CADFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REGFOLHA.DAT".
+		01 REGFOLHA.
+		   03 CODIGO         PIC 9(6).
+		   03 NOME           PIC X(30).
+		   03 TIPOSALARIO    PIC X(1).
+		   03 HORASTRABALHADAS PIC 9(3).
+		   03 DIASTRABALHADAS  PIC 9(2).
+		   03 SALARIOBASE    PIC 9(6)V99.
+		   03 NUMEROFILHOS   PIC 9(2).
+		   03 DEPARTAMENTO   PIC 9(2).
+		   03 FUNCAO         PIC X(1).
+		   03 SALARIOBRUTO   PIC 9(6)V99.
+		   03 INSS			 PIC 9(6)V99.
+		   03 IMPOSTORENDA   PIC 9(6)V99.
+		   03 SALARIOFAMILIA PIC 9(6)V99.
+		   03 SALARIOLIQ     PIC 9(6)V99.
+
+		FD EXTCONT
+			LABEL RECORD IS STANDARD.
+		01 LINHAEXT           PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO2           PIC X(02) VALUE "00".
+       01 W-FIM-CAD          PIC X(01) VALUE "N".
+       01 W-DATAHOJE         PIC 9(08) VALUE ZEROS.
+       01 W-COMPET           PIC 9(06) VALUE ZEROS.
+       01 W-NOMEARQ          PIC X(20) VALUE SPACES.
+       01 W-QTDE-LIDOS       PIC 9(06) VALUE ZEROS.
+
+       01 W-LINDET.
+          03 DCODIGO         PIC 9(06).
+          03 FILLER          PIC X(01) VALUE ";".
+          03 DNOME           PIC X(30).
+          03 FILLER          PIC X(01) VALUE ";".
+          03 DDEPARTAMENTO   PIC 9(02).
+          03 FILLER          PIC X(01) VALUE ";".
+          03 DSALARIOBRUTO   PIC 9(06)V99.
+          03 FILLER          PIC X(01) VALUE ";".
+          03 DINSS           PIC 9(06)V99.
+          03 FILLER          PIC X(01) VALUE ";".
+          03 DIMPOSTORENDA   PIC 9(06)V99.
+          03 FILLER          PIC X(01) VALUE ";".
+          03 DSALARIOFAMILIA PIC 9(06)V99.
+          03 FILLER          PIC X(01) VALUE ";".
+          03 DSALARIOLIQ     PIC 9(06)V99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-DATAHOJE(1:6) TO W-COMPET
+           STRING "EXTCONT." DELIMITED BY SIZE
+                  W-COMPET   DELIMITED BY SIZE
+                  ".TXT"     DELIMITED BY SIZE
+                  INTO W-NOMEARQ.
+
+           OPEN INPUT CADFOLHA
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFOLHA: " ST-ERRO
+               GO TO ROT-FIM
+           END-IF.
+           OPEN OUTPUT EXTCONT
+           IF ST-ERRO2 NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO " W-NOMEARQ
+                       ": " ST-ERRO2
+               CLOSE CADFOLHA
+               GO TO ROT-FIM
+           END-IF.
+
+       R1-LER.
+           READ CADFOLHA NEXT RECORD
+               AT END MOVE "S" TO W-FIM-CAD
+           END-READ.
+           IF W-FIM-CAD = "S"
+               GO TO R9-FIM
+           END-IF.
+           ADD 1 TO W-QTDE-LIDOS.
+
+           MOVE CODIGO         TO DCODIGO
+           MOVE NOME           TO DNOME
+           MOVE DEPARTAMENTO   TO DDEPARTAMENTO
+           MOVE SALARIOBRUTO   TO DSALARIOBRUTO
+           MOVE INSS           TO DINSS
+           MOVE IMPOSTORENDA   TO DIMPOSTORENDA
+           MOVE SALARIOFAMILIA TO DSALARIOFAMILIA
+           MOVE SALARIOLIQ     TO DSALARIOLIQ
+           MOVE W-LINDET TO LINHAEXT
+           WRITE LINHAEXT.
+
+           GO TO R1-LER.
+
+       R9-FIM.
+           DISPLAY "COMPETENCIA..............: " W-COMPET.
+           DISPLAY "FUNCIONARIOS EXTRAIDOS...: " W-QTDE-LIDOS.
+           DISPLAY "ARQUIVO GERADO...........: " W-NOMEARQ.
+           CLOSE CADFOLHA EXTCONT.
+
+       ROT-FIM.
+           STOP RUN.
