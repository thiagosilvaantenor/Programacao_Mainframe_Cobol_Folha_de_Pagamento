@@ -1,506 +1,1163 @@
-		IDENTIFICATION DIVISION.
-		PROGRAM-ID. PROGRFP.
-      *AUTOR. THIAGO SILVA ANTENOR.
-      ****************************************************
-      * MANUTENCAO DO CADASTRO DE FUNCIONARIOS   *
-      ********************************************************
-*-----------------------------------------
-		ENVIRONMENT DIVISION.
-		CONFIGURATION SECTION.
-		SPECIAL-NAMES.
-				DECIMAL-POINT IS COMMA.
-		INPUT-OUTPUT SECTION.
-		FILE-CONTROL.
-		SELECT CADFOLHA ASSIGN TO DISK
-					ORGANIZATION IS INDEXED
-					ACCESS MODE IS DYNAMIC
-					RECORD KEY IS CODIGO
-					ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
-					FILE STATUS IS ST-ERRO.
-      
-*
-*-----------------------------------------------------------------
-		DATA DIVISION.
-		FILE SECTION.
-		FD CADFOLHA
-				LABEL RECORD IS STANDARD
-				VALUE OF FILE-ID IS "REGFOLHA.DAT".
-		01 REGFOLHA.
-		   03 CODIGO         PIC 9(6).
-		   03 NOME           PIC X(30).
-		   03 TIPOSALARIO    PIC X(1).
-		   03 SALARIOBASE    PIC 9(6)V99.
-		   03 NUMEROFILHOS   PIC 9(2).
-		   03 DEPARTAMENTO   PIC 9(2).
-		   03 FUNCAO         PIC X(1).
-		   03 SALARIOBRUTO   PIC 9(6)V99.
-		   03 INSS			 PIC 9(6)V99.
-		   03 IMPOSTORENDA   PIC 9(6)V99.
-		   03 SALARIOFAMILIA PIC 9(6)V99.
-		   03 SALARIOLIQ     PIC 9(6)V99.
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-	   77 W-CONT 		    PIC 9(06) VALUE ZEROS.
-	   77 W-OPCAO 		    PIC X(01) VALUE SPACES.
-	   77 W-ACT 		    PIC 9 (02) VALUE ZEROS.
-	   77 MENS			    PIC X(50) VALUE SPACES.
-	   77 LIMPA             PIC X(50) VALUE SPACES. 
-       01 ST-ERRO           PIC X(02) VALUE "00".
-       01 W-SEL             PIC 9(01) VALUE ZEROS.
-	   01 TXTTIPOSAL		PIC 9(3)  VALUE ZEROS.
-	   01 TXTDEPART       	PIC X(30) VALUE SPACES.
-	   01 TXTNOMEFUNC       PIC X(30) VALUE SPACES
-	   01 IND			    PIC 9(02) VALUE ZEROS.
-	   
-	   
-	   01 TABTIPOSAL.
-	      03 TBTIPOSAL PIC 9(3) OCCURS 3 TIMES.
-	  
-	   01 TABDEPART.
-		  03 TBDEP	PIC X(15) OCCURS 10 TIMES.
-	
-	   01 TABFUNC.
-		  03 TBFUNCAO PIC X(30) OCCURS 8 TIMES.
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  TELAFP.
-           05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "                              CADASTRO D".
-           05  LINE 01  COLUMN 41 
-               VALUE  "E FUNCIONARIO".
-           05  LINE 02  COLUMN 01 
-               VALUE  "________________________________________".
-           05  LINE 02  COLUMN 41 
-               VALUE  "________________________________________".
-           05  LINE 04  COLUMN 01 
-               VALUE  "    CODIGO:".
-           05  LINE 05  COLUMN 01 
-               VALUE  "    NOME:".
-           05  LINE 06  COLUMN 01 
-               VALUE  "    TIPO SALARIO:".
-           05  LINE 07  COLUMN 01 
-               VALUE  "    SALARIO BASE:".
-           05  LINE 08  COLUMN 01 
-               VALUE  "    NUMERO FILHOS:".
-           05  LINE 09  COLUMN 01 
-               VALUE  "    DEPARTAMENTO:".
-           05  LINE 10  COLUMN 01 
-               VALUE  "    FUN€AO:".
-           05  LINE 11  COLUMN 01 
-               VALUE  "    SALARIO BRUTO:".
-           05  LINE 12  COLUMN 01 
-               VALUE  "    INSS:".
-           05  LINE 13  COLUMN 01 
-               VALUE  "    IMPOSTO RENDA:".
-           05  LINE 14  COLUMN 01 
-               VALUE  "    SALARIO FAMILIA:".
-           05  LINE 15  COLUMN 01 
-               VALUE  "    SALARIO LIQUIDO:".
-           05  LINE 22  COLUMN 01 
-               VALUE  "________________________________________".
-           05  LINE 22  COLUMN 41 
-               VALUE  "________________________________________".
-           05  LINE 23  COLUMN 01 
-               VALUE  "MENSAGEM:".
-           05  TCODIGO
-               LINE 04  COLUMN 13  PIC 9(6)
-               USING  CODIGO.
-           05  TNOME
-               LINE 05  COLUMN 13  PIC X(29)
-               USING  NOME
-               HIGHLIGHT.
-           05  TTIPOSALARIO
-               LINE 06  COLUMN 18  PIC X(01)
-               USING  TIPOSALARIO.
-           05  TTXTTIPOSAL
-               LINE 06  COLUMN 20  PIC X(03)
-               USING  TXTTIPOSAL.
-           05  TSALARIOBASE
-               LINE 07  COLUMN 18  PIC ZZZ.ZZ9,99
-               USING  SALARIOBASE.
-           05  TNUMEROFILHOS
-               LINE 08  COLUMN 19  PIC 9(02)
-               USING  NUMEROFILHOS.
-           05  TDEPARTAMENTO
-               LINE 09  COLUMN 19  PIC 9(02)
-               USING  DEPARTAMENTO.
-           05  TNOMEDEPART
-               LINE 09  COLUMN 22  PIC X(30)
-               USING  TXTDEPART
-               HIGHLIGHT.
-           05  TFUNCAO
-               LINE 10  COLUMN 13  PIC X(01)
-               USING  FUNCAO.
-           05  TNOMEFUNCAO
-               LINE 10  COLUMN 15  PIC X(30)
-               USING  TXTNOMEFUNC.
-           05  TSALARIOBRUTO
-               LINE 11  COLUMN 19  PIC ZZZ.ZZ9,99
-               USING  SALARIOBRUTO.
-           05  TINSS
-               LINE 12  COLUMN 11  PIC ZZZ.ZZ9,99
-               USING  INSS.
-           05  TIMPOSTORENDA
-               LINE 13  COLUMN 19  PIC ZZZ.ZZ9,99
-               USING  IMPOSTORENDA.
-           05  TSALARIOFAMILIA
-               LINE 14  COLUMN 21  PIC ZZZ.ZZ9,99
-               USING  SALARIOFAMILIA.
-           05  TSALARIOLIQ
-               LINE 15  COLUMN 21  PIC ZZZ.ZZ9,99
-               USING  SALARIOLIQ.
-			   
-	   01  TELATIPOSAL.
-		   05  LINE 06  COLUMN 41 VALUE  "H-HORISTA".
-		   05  LINE 07  COLUMN 41 VALUE  "D-DIARISTA".
-		   05  LINE 08  COLUMN 41 VALUE  "M-MENSALISTA".					
-      *   
-	   01  TELADEP.
-		   05  LINE 09  COLUMN 41 VALUE  "1-CONTABILIDADE".
-		   05  LINE 10  COLUMN 41 VALUE  "2-FINANCEIRO".
-		   05  LINE 11  COLUMN 41 VALUE  "3-INFORMATICA".
-		   05  LINE 12  COLUMN 41 
-			   VALUE  "4-ARQUIVO".
-		   05  LINE 13  COLUMN 41 
-			   VALUE  "5-RECURSOS HUMANOS".
-		   05  LINE 14  COLUMN 41 
-			   VALUE  "6-SEGURANÇA DO TRABALHO".
-		   05  LINE 15  COLUMN 41 
-			   VALUE  "7-ADMNISTRATIVO".
-		   05  LINE 16  COLUMN 41 
-			   VALUE  "8-OPERACIONAL".
-		   05  LINE 17  COLUMN 41 
-			   VALUE  "9-GESTÃO".
-		   05  LINE 18 COLUMN 41 VALUE "10- COMPRAS".
-      *   	
-       01  TELAFUNC.
-		   05  LINE 10  COLUMN 41 VALUE  "A-ANALISTA".
-		   05  LINE 11  COLUMN 41 VALUE  "B-ASSISTENTE".
-		   05  LINE 12  COLUMN 41 VALUE  "G-GERENTE".
-		   05  LINE 13  COLUMN 41 
-			   VALUE  "D-DIRETOR".
-		   05  LINE 14  COLUMN 41 
-			   VALUE  "E-AUXILIAR".
-		   05  LINE 15  COLUMN 41 
-			   VALUE  "S-SECRETARIA".
-		   05  LINE 16  COLUMN 41 
-			   VALUE  "C-CONTADOR".
-		   05  LINE 17  COLUMN 41 
-			   VALUE  "V-VENDEDOR".
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.    
-	   INICIO.
-      *------------[ PREENCHENDO OS VETORES - TIPO SALARIO]---------------------               	   
-			MOVE 220 TO TBTIPOSAL(1)
-			MOVE 30 TO TBTIPOSAL(2)
-			MOVE 1 TO TBTIPOSAL(3)
-      
-      *------------[ PREENCHENDO OS VETORES - DEPARTAMENTO]---------------------               	   	  
-			MOVE "CONTABILIDADE" TO TBDEP(1)
-			MOVE "FINANCEIRO" TO TBDEP(2)
-			MOVE "INFORMATICA" TO TBDEP(3)
-			MOVE "ARQUIVO" TO TBDEP(4)
-			MOVE "RECURSOS HUMANOS" TO TBDEP(5)
-			MOVE "SEGURANÇA DO TRABALHO" TO TBDEP(6)
-			MOVE "ADMINISTRATIVO" TO TBDEP(7)
-			MOVE "OPERACIONAL" TO TBDEP(8)
-			MOVE "GESTÃO" TO TBDEP(9)
-         	
-      *------------[ PREENCHENDO OS VETORES - FUNCAO]---------------------               	   			
-			MOVE "ANALISTA" TO TBFUNCAO(1)
-			MOVE "ASSISTENTE" TO TBFUNCAO(2)
-			MOVE "GERENTE" TO TBFUNCAO(3)
-			MOVE "DIRETOR" TO TBFUNCAO(4)
-			MOVE "AUXILIAR" TO TBFUNCAO(5)
-			MOVE "SECRETARIA" TO TBFUNCAO(6)
-			MOVE "CONTADOR" TO TBFUNCAO(7)
-			MOVE "VENDEDOR" TO TBFUNCAO(8).
-	  
-		R0.
-			OPEN I-O CADFOLHA
-			IF ST-ERRO NOT = "00"
-				IF ST-ERRO = "30"
-					OPEN OUTPUT CADFOLHA
-					CLOSE CADFOLHA
-					MOVE "*** ARQUIVO CADFOLHA FOI CRIADO ***" TO MENS
-					PERFORM ROT-MENS THRU ROT-MENS-FIM
-					GO TO R0
-				ELSE
-					MOVE "ERRO NA ABERTURA DO ARQUIVO CADFOHLA" TO MENS
-					PERFORM ROT-MENS THRU ROT-MENS-FIM
-					GO TO ROT-FIM
-				ELSE
-					NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
-       R1.
-			MOVE ZERO TO W-SEL
-			MOVE SPACES TO NOME TIPOSALARIO FUNCAO TXTDEPART 
-			MOVE SPACES TO TXTNOMEFUNC 
-			MOVE ZERO TO CODIGO SALARIOBASE NUMEROFILHOS DEPARTAMENTO SALARIOBRUTO TXTTIPOSAL INSS IMPOSTORENDA SALARIOFAMILIA SALARIOLIQ.
-      *-------------[VISUALIZACAO DA TELA]--------------------------------
-           DISPLAY TELAFP.
-       R2.
-           ACCEPT TCODIGO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ROT-FIM.
-	   LER-CADFOLHA.
-           READ CADFOLHA
-           IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00"
-                PERFORM R4A
-                PERFORM R7A
-                PERFORM R8A
-                DISPLAY TELAFP
-                MOVE "*** FUNCIONARIO JA CADASTRAD0 ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ACE-001
-              ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADFOLHA" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-           ELSE
-                MOVE "*** FUNCIONARIO NAO CADASTRAD0 ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.
-	   R3.       
-           ACCEPT TNOME.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R2.
-	   R4.
-           DISPLAY TELATIPOSAL
-		   MOVE 1 TO IND
-           ACCEPT TTIPOSALARIO.
-		   ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELAFP
-                   GO TO R3.
-	   R4A.
-		   IF TTIPOSALARIO = "H"
-				MOVE TBTIPOSAL(1) TO TXTTIPOSAL
-		   IF TTIPOSALARIO = "D"
-		        MOVE TBTIPOSAL(2) TO TXTTIPOSAL
-		   IF TTIPOSALARIO = "M"
-		        MOVE TBTIPOSAL(3) TO TXTTIPOSAL.
-           DISPLAY TTXTTIPOSAL.
-		   DISPLAY TELAFP.
-	   R5.
-		   ACCEPT TSALARIOBASE.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELAFP
-                   GO TO R4.
-	   R6.
-		   ACCEPT TNUMEROFILHOS.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELAFP
-                   GO TO R5.		   
-	   R7.
-		   DISPLAY TELADEP.
-		   MOVE 1 TO IND
-		   ACCEPT TDEPARTAMENTO.
-		   ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELAFP
-                   GO TO R6.
-	   R7A.
-		   MOVE TBDEP(IND) TO TXTDEPART
-		   IF IND NOT = DEPARTAMENTO
-			  ADD 1 TO IND
-			  IF IND < 11
-                 GO TO R7A
-              ELSE
-                 MOVE "*** DEPARTAMENTO INCORRETO***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R7
-           ELSE
-               DISPLAY TXTDEPART.
-			   DISPLAY TELAFP.
-
-       R8.
-	       MOVE 1 TO IND
-		   DISPLAY TELAFUNC
-		   ACCEPT TFUNCAO.
-		   IF W-ACT = 01
-              DISPLAY TELAFP
-              GO TO R7.
-	   R8A.
-		   MOVE TBFUNCAO(IND) TO TXTNOMEFUNC
-		   IF TXTNOMEFUNC NOT = FUNCAO
-		      ADD 1 TO IND
-			  IF IND < 9
-				 GO TO R7
-				 ELSE
-					MOVE "*** FUNCAO INCORRETA***" TO MENS
-					PERFORM ROT-MENS THRU ROT-MENS-FIM
-					GO TO R7
-           ELSE
-               DISPLAY TXTNOMEFUNC.
-			   DISPLAY TELAFP.	      
-	   R9.
-           MULTIPLY SALARIOBASE BY TIPOSALARIO GIVING TSALARIOBRUTO
-		   ACCEPT W-ACT FROM ESCAPE KEY
-		   DISPLAY TSALARIOBASE
-           IF W-ACT = 01
-               DISPLAY TELAFP
-               GO TO R8.
-	   R10.
-	       IF SALARIOBASE <= 2500
-		       MULTIPLY SALARIOBRUTO BY 0.08 GIVING TINSS
-		   END-IF.
-		   IF SALARIOBASE > 2500 AND SALARIOBSE <= 6300
-		       MULTIPLY SALARIOBRUTO BY 0.09 GIVING TINSS
-		   END-IF.
-           IF SALARIOBASE > 6300
-		       MULTIPLY SALARIOBRUTO BY 0.10 GIVING TINSS.
-		   END-IF.
-		   DISPLAY TINSS.
-           IF W-ACT = 01
-               DISPLAY TELAFP
-               GO TO R9.
-		   END-IF.
-       R11.
-		   MOVE ZEROS TO IND
-           SUBTRACT SALARIOBRUTO FROM INSS GIVING IND
-		   IF IND <= 5000
-			   MOVE 0 TO TIMPOSTORENDA
-			   MULTIPLY IND BY TIMPOSTORENDA
-		   END-IF.
-		   IF IND > 5000 AND IND <= 12000
-			    MOVE 5 TO TIMPOSTORENDA
-				MULTIPLY IND BY TIMPOSTORENDA
-		   END-IF.	
-		   IF IND > 12000
-			    MOVE 10 TO TIMPOSTORENDA
-				MULTIPLY IND BY TIMPOSTORENDA.
-		   END-IF.
-		   DISPLAY TIMPOSTORENDA.
-	   R12.
-           MULTIPLY NUMEROFILHOS BY 20 GIVING TSALARIOFAMILIA
-           DISPLAY TSALARIOFAMILIA.
-       R13.
-	       SUBTRACT SALARIOBRUTO BY INSS BY IMPOSTORENDA GIVING SALARIOLIQ
-		   SUM SALARIOLIQ BY SALARIOFAMILIA
-		   DISPLAY SALARIOFAMILIA.
-            			
-      * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
-                GO TO ALT-OPC.
-	   INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R9.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGAMIGO
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  MOVE "* AMIGO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO R1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO"
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADFOLHA RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO FUNCIONARIO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-				
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R9.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGFOLHA
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *-------------------------------------------------------------------------------------------
-       ROT-FIM.
-           CLOSE CADFOLHA.
-           STOP RUN.
-      *---------[ ROTINA DE MENSAGEM ]---------------------
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (24, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (24, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-				STOP RUN.
-	   
-      *    FILE STATUS
-      *    00 = OPERA플O REALIZADO COM SUCESSO
-      *    22 = REGISTRO J?CADASTRADO
-      *    23 = REGISTRO N? ENCONTRADO
-      *    30 = ARQUIVO N? ENCONTRADO
\ No newline at end of file
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGRFP.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * MANUTENCAO DO CADASTRO DE FUNCIONARIOS   *
+      ********************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT CADFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CODIGO
+			ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+			FILE STATUS IS ST-ERRO.
+		SELECT ALIQUOTA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS ALQ-CHAVE
+			FILE STATUS IS ST-ALIQ.
+		SELECT LOGFOLHA ASSIGN TO DISK
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ST-LOG.
+		SELECT DEPFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS DEP-CODIGO
+			FILE STATUS IS ST-DEP.
+		SELECT FUNFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS FUN-CODIGO
+			FILE STATUS IS ST-FUN.
+		SELECT RESCFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS RES-CHAVE 
+			FILE STATUS IS ST-RES.
+
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD CADFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REGFOLHA.DAT".
+		01 REGFOLHA.
+		   03 CODIGO         PIC 9(6).
+		   03 NOME           PIC X(30).
+		   03 TIPOSALARIO    PIC X(1).
+		   03 HORASTRABALHADAS PIC 9(3).
+		   03 DIASTRABALHADAS  PIC 9(2).
+		   03 SALARIOBASE    PIC 9(6)V99.
+		   03 NUMEROFILHOS   PIC 9(2).
+		   03 DEPARTAMENTO   PIC 9(2).
+		   03 FUNCAO         PIC X(1).
+		   03 SALARIOBRUTO   PIC 9(6)V99.
+		   03 INSS			 PIC 9(6)V99.
+		   03 IMPOSTORENDA   PIC 9(6)V99.
+		   03 SALARIOFAMILIA PIC 9(6)V99.
+		   03 SALARIOLIQ     PIC 9(6)V99.
+
+		FD ALIQUOTA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "ALIQUOTA.DAT".
+		01 REGALIQ.
+		   03 ALQ-CHAVE.
+		      05 ALQ-COMPETENCIA PIC 9(6).
+		      05 ALQ-TIPO        PIC X(1).
+		      05 ALQ-SEQ         PIC 9(2).
+		   03 ALQ-FAIXA-INI      PIC 9(6)V99.
+		   03 ALQ-FAIXA-FIM      PIC 9(6)V99.
+		   03 ALQ-PERCENTUAL     PIC 9(1)V99.
+
+		FD LOGFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "LOGFOLHA.DAT".
+		01 LINHALOG            PIC X(163).
+
+		FD DEPFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "DEPFOLHA.DAT".
+		01 REGDEP.
+		   03 DEP-CODIGO      PIC 9(02).
+		   03 DEP-DESCRICAO   PIC X(15).
+		   03 DEP-SITUACAO    PIC X(01).
+
+		FD FUNFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "FUNFOLHA.DAT".
+		01 REGFUNC.
+		   03 FUN-CODIGO      PIC X(01).
+		   03 FUN-DESCRICAO   PIC X(30).
+		   03 FUN-SITUACAO    PIC X(01).
+
+		FD RESCFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "RESCFOLHA.DAT".
+		01 REGRESC.
+		   03 RES-CHAVE.
+		      05 RES-CODIGO      PIC 9(06).
+		      05 RES-DATARESC    PIC 9(08).
+		   03 RES-NOME           PIC X(30).
+		   03 RES-SALARIOBASE    PIC 9(06)V99.
+		   03 RES-SALARIOBRUTO   PIC 9(06)V99.
+		   03 RES-SALDOSALARIO   PIC 9(06)V99.
+		   03 RES-AVISOPREVIO    PIC 9(06)V99.
+		   03 RES-MULTAFGTS      PIC 9(06)V99.
+		   03 RES-TOTALVERBAS    PIC 9(06)V99.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   77 W-CONT 		    PIC 9(06) VALUE ZEROS.
+	   77 W-OPCAO 		    PIC X(01) VALUE SPACES.
+	   77 W-ACT 		    PIC 9(02) VALUE ZEROS.
+	   77 MENS			    PIC X(50) VALUE SPACES.
+	   77 LIMPA             PIC X(50) VALUE SPACES.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-ALIQ           PIC X(02) VALUE "00".
+       01 ST-LOG            PIC X(02) VALUE "00".
+       01 ST-DEP            PIC X(02) VALUE "00".
+       01 ST-FUN            PIC X(02) VALUE "00".
+       01 ST-RES            PIC X(02) VALUE "00".
+       01 W-RESC-OK         PIC X(01) VALUE "N".
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+       01 W-COMPET          PIC 9(06) VALUE ZEROS.
+       01 W-DATAHOJE        PIC 9(08) VALUE ZEROS.
+       01 W-MAXC-INSS       PIC 9(06) VALUE ZEROS.
+       01 W-MAXC-IRRF       PIC 9(06) VALUE ZEROS.
+       01 W-PERC-ACHADO     PIC 9(1)V99 VALUE ZEROS.
+       01 TIPO-BUSCA        PIC X(01) VALUE SPACES.
+       01 VALOR-BUSCA       PIC 9(06)V99 VALUE ZEROS.
+       01 QTD-ALIQ          PIC 9(03) VALUE ZEROS.
+       01 IX-ALQ            PIC 9(03) VALUE ZEROS.
+       01 TAB-ALIQ.
+          03 TALQ OCCURS 50 TIMES.
+             05 TALQ-COMP    PIC 9(06).
+             05 TALQ-TIPO    PIC X(01).
+             05 TALQ-INI     PIC 9(06)V99.
+             05 TALQ-FIM     PIC 9(06)V99.
+             05 TALQ-PERC    PIC 9(01)V99.
+	   01 TXTTIPOSAL		PIC 9(3)  VALUE ZEROS.
+	   01 TXTDEPART       	PIC X(30) VALUE SPACES.
+	   01 TXTNOMEFUNC       PIC X(30) VALUE SPACES.
+	   01 IND			    PIC 9(02) VALUE ZEROS.
+	   01 W-BASEIRRF        PIC 9(6)V99 VALUE ZEROS.
+	   01 W-USUARIO         PIC X(08) VALUE SPACES.
+
+      *---------[ CONSULTA DE FUNCIONARIO POR NOME ]---------
+	   01 W-NOME-BUSCA      PIC X(30) VALUE SPACES.
+	   01 W-LEN-BUSCA       PIC 9(02) VALUE ZEROS.
+	   01 W-ACH-NOME        PIC X(01) VALUE "N".
+	   01 W-LIN-NOME        PIC 9(02) VALUE ZEROS.
+
+      *---------[ RESCISAO - CALCULO DE VERBAS ]---------
+	   01 W-RES-SALDOSALARIO   PIC 9(6)V99 VALUE ZEROS.
+	   01 W-RES-AVISOPREVIO    PIC 9(6)V99 VALUE ZEROS.
+	   01 W-RES-FGTSMENSAL     PIC 9(6)V99 VALUE ZEROS.
+	   01 W-RES-MULTAFGTS      PIC 9(6)V99 VALUE ZEROS.
+	   01 W-RES-TOTALVERBAS    PIC 9(6)V99 VALUE ZEROS.
+
+      *---------[ TRILHA DE AUDITORIA DO CADFOLHA ]---------
+	   01 W-LOG-NOME-ANTES    PIC X(30) VALUE SPACES.
+	   01 W-LOG-SALBASE-ANTES  PIC 9(6)V99 VALUE ZEROS.
+	   01 W-LOG-SALBRUTO-ANTES PIC 9(6)V99 VALUE ZEROS.
+	   01 W-LOG-SALLIQ-ANTES   PIC 9(6)V99 VALUE ZEROS.
+
+	   01 REGLOG.
+	      03 LOG-CODIGO          PIC 9(6).
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-DATA            PIC 9(8).
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-HORA            PIC 9(8).
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-TIPO-OPER       PIC X(01).
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-USUARIO         PIC X(08).
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-NOME-ANTES      PIC X(30).
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-NOME-DEPOIS     PIC X(30).
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-SALBASE-ANTES   PIC ZZZ.ZZ9,99.
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-SALBASE-DEPOIS  PIC ZZZ.ZZ9,99.
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-SALBRUTO-ANTES  PIC ZZZ.ZZ9,99.
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-SALBRUTO-DEPOIS PIC ZZZ.ZZ9,99.
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-SALLIQ-ANTES    PIC ZZZ.ZZ9,99.
+	      03 FILLER              PIC X(01) VALUE SPACE.
+	      03 LOG-SALLIQ-DEPOIS   PIC ZZZ.ZZ9,99.
+
+	   01 TABTIPOSAL.
+	      03 TBTIPOSAL PIC 9(3) OCCURS 3 TIMES.
+
+	   01 TABDEPART.
+		  03 TBDEP	PIC X(15) OCCURS 10 TIMES.
+
+	   01 TABFUNC.
+		  03 TBFUNCAO PIC X(30) OCCURS 8 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFP.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                              CADASTRO D".
+           05  LINE 01  COLUMN 41
+               VALUE  "E FUNCIONARIO".
+           05  LINE 02  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 02  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CODIGO:".
+           05  LINE 05  COLUMN 01
+               VALUE  "    NOME:".
+           05  LINE 06  COLUMN 01
+               VALUE  "    TIPO SALARIO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "    SALARIO BASE:".
+           05  LINE 08  COLUMN 01
+               VALUE  "    NUMERO FILHOS:".
+           05  LINE 09  COLUMN 01
+               VALUE  "    DEPARTAMENTO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "    FUNCAO:".
+           05  LINE 11  COLUMN 01
+               VALUE  "    SALARIO BRUTO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "    INSS:".
+           05  LINE 13  COLUMN 01
+               VALUE  "    IMPOSTO RENDA:".
+           05  LINE 14  COLUMN 01
+               VALUE  "    SALARIO FAMILIA:".
+           05  LINE 15  COLUMN 01
+               VALUE  "    SALARIO LIQUIDO:".
+           05  LINE 16  COLUMN 01
+               VALUE  "    HORAS/DIAS TRAB:".
+           05  LINE 22  COLUMN 01
+               VALUE  "________________________________________".
+           05  LINE 22  COLUMN 41
+               VALUE  "________________________________________".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TCODIGO
+               LINE 04  COLUMN 13  PIC 9(6)
+               USING  CODIGO.
+           05  TNOME
+               LINE 05  COLUMN 13  PIC X(29)
+               USING  NOME
+               HIGHLIGHT.
+           05  TTIPOSALARIO
+               LINE 06  COLUMN 18  PIC X(01)
+               USING  TIPOSALARIO.
+           05  TTXTTIPOSAL
+               LINE 06  COLUMN 20  PIC X(03)
+               USING  TXTTIPOSAL.
+           05  TSALARIOBASE
+               LINE 07  COLUMN 18  PIC ZZZ.ZZ9,99
+               USING  SALARIOBASE.
+           05  TNUMEROFILHOS
+               LINE 08  COLUMN 19  PIC 9(02)
+               USING  NUMEROFILHOS.
+           05  TDEPARTAMENTO
+               LINE 09  COLUMN 19  PIC 9(02)
+               USING  DEPARTAMENTO.
+           05  TNOMEDEPART
+               LINE 09  COLUMN 22  PIC X(30)
+               USING  TXTDEPART
+               HIGHLIGHT.
+           05  TFUNCAO
+               LINE 10  COLUMN 13  PIC X(01)
+               USING  FUNCAO.
+           05  TNOMEFUNCAO
+               LINE 10  COLUMN 15  PIC X(30)
+               USING  TXTNOMEFUNC.
+           05  TSALARIOBRUTO
+               LINE 11  COLUMN 19  PIC ZZZ.ZZ9,99
+               USING  SALARIOBRUTO.
+           05  TINSS
+               LINE 12  COLUMN 11  PIC ZZZ.ZZ9,99
+               USING  INSS.
+           05  TIMPOSTORENDA
+               LINE 13  COLUMN 19  PIC ZZZ.ZZ9,99
+               USING  IMPOSTORENDA.
+           05  TSALARIOFAMILIA
+               LINE 14  COLUMN 21  PIC ZZZ.ZZ9,99
+               USING  SALARIOFAMILIA.
+           05  TSALARIOLIQ
+               LINE 15  COLUMN 21  PIC ZZZ.ZZ9,99
+               USING  SALARIOLIQ.
+           05  THORASTRAB
+               LINE 16  COLUMN 22  PIC 9(03)
+               USING  HORASTRABALHADAS.
+           05  TDIASTRAB
+               LINE 16  COLUMN 26  PIC 9(02)
+               USING  DIASTRABALHADAS.
+
+	   01  TELATIPOSAL.
+		   05  LINE 06  COLUMN 41 VALUE  "H-HORISTA".
+		   05  LINE 07  COLUMN 41 VALUE  "D-DIARISTA".
+		   05  LINE 08  COLUMN 41 VALUE  "M-MENSALISTA".
+      *
+	   01  TELADEP.
+		   05  LINE 09  COLUMN 41 VALUE  "1-CONTABILIDADE".
+		   05  LINE 10  COLUMN 41 VALUE  "2-FINANCEIRO".
+		   05  LINE 11  COLUMN 41 VALUE  "3-INFORMATICA".
+		   05  LINE 12  COLUMN 41
+			   VALUE  "4-ARQUIVO".
+		   05  LINE 13  COLUMN 41
+			   VALUE  "5-RECURSOS HUMANOS".
+		   05  LINE 14  COLUMN 41
+			   VALUE  "6-SEGURANCA DO TRABALHO".
+		   05  LINE 15  COLUMN 41
+			   VALUE  "7-ADMNISTRATIVO".
+		   05  LINE 16  COLUMN 41
+			   VALUE  "8-OPERACIONAL".
+		   05  LINE 17  COLUMN 41
+			   VALUE  "9-GESTAO".
+		   05  LINE 18 COLUMN 41 VALUE "10- COMPRAS".
+      *
+       01  TELAFUNC.
+		   05  LINE 10  COLUMN 41 VALUE  "A-ANALISTA".
+		   05  LINE 11  COLUMN 41 VALUE  "B-ASSISTENTE".
+		   05  LINE 12  COLUMN 41 VALUE  "G-GERENTE".
+		   05  LINE 13  COLUMN 41
+			   VALUE  "D-DIRETOR".
+		   05  LINE 14  COLUMN 41
+			   VALUE  "E-AUXILIAR".
+		   05  LINE 15  COLUMN 41
+			   VALUE  "S-SECRETARIA".
+		   05  LINE 16  COLUMN 41
+			   VALUE  "C-CONTADOR".
+		   05  LINE 17  COLUMN 41
+			   VALUE  "V-VENDEDOR".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+	   INICIO.
+      *------------[ PREENCHENDO OS VETORES - TIPO SALARIO]-----------
+		MOVE 220 TO TBTIPOSAL(1)
+		MOVE 30 TO TBTIPOSAL(2)
+		MOVE 1 TO TBTIPOSAL(3).
+      *----[ DEPARTAMENTO e FUNCAO agora vem de arquivo - vide R0 ]----
+
+      *------------[ USUARIO QUE ESTA OPERANDO O PROGRAMA]-------------
+		DISPLAY "USER" UPON ENVIRONMENT-NAME
+		ACCEPT W-USUARIO FROM ENVIRONMENT-VALUE
+		IF W-USUARIO = SPACES
+		   MOVE "N/D" TO W-USUARIO
+		END-IF.
+
+	   R0.
+	       OPEN I-O CADFOLHA
+	       IF ST-ERRO NOT = "00"
+	          IF ST-ERRO = "30"
+	             OPEN OUTPUT CADFOLHA
+	             CLOSE CADFOLHA
+	             MOVE "*** CADFOLHA CRIADO ***" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             GO TO R0
+	          ELSE
+	             MOVE "ERRO ABERTURA CADFOLHA" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             GO TO ROT-FIM
+	          END-IF
+	       END-IF.
+	       PERFORM ABRE-ALIQUOTA THRU ABRE-ALIQUOTA-FIM.
+	       PERFORM CARREGA-ALIQ THRU CARREGA-ALIQ-FIM.
+	       PERFORM ABRE-LOGFOLHA THRU ABRE-LOGFOLHA-FIM.
+	       PERFORM ABRE-DEPFUNC THRU ABRE-DEPFUNC-FIM.
+	       PERFORM CARREGA-DEPFUNC THRU CARREGA-DEPFUNC-FIM.
+	       PERFORM ABRE-RESCFOLHA THRU ABRE-RESCFOLHA-FIM.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+			MOVE ZERO TO W-SEL
+			MOVE SPACES TO NOME TIPOSALARIO FUNCAO TXTDEPART
+			MOVE SPACES TO TXTNOMEFUNC
+		MOVE ZERO TO CODIGO SALARIOBASE NUMEROFILHOS
+		MOVE ZERO TO DEPARTAMENTO SALARIOBRUTO TXTTIPOSAL
+		MOVE ZERO TO INSS IMPOSTORENDA SALARIOFAMILIA
+		MOVE ZERO TO HORASTRABALHADAS DIASTRABALHADAS
+		MOVE ZERO TO SALARIOLIQ.
+		MOVE SPACES TO W-LOG-NOME-ANTES
+		MOVE ZERO TO W-LOG-SALBASE-ANTES W-LOG-SALBRUTO-ANTES
+		MOVE ZERO TO W-LOG-SALLIQ-ANTES.
+      *-------------[VISUALIZACAO DA TELA]--------------------------------
+           DISPLAY TELAFP.
+       R2.
+           ACCEPT TCODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF CODIGO = ZEROS
+              PERFORM R2-NOME THRU R2-NOME-FIM
+              GO TO R2
+           END-IF.
+	   LER-CADFOLHA.
+           READ CADFOLHA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE NOME         TO W-LOG-NOME-ANTES
+                MOVE SALARIOBASE  TO W-LOG-SALBASE-ANTES
+                MOVE SALARIOBRUTO TO W-LOG-SALBRUTO-ANTES
+                MOVE SALARIOLIQ   TO W-LOG-SALLIQ-ANTES
+                PERFORM R4A-DESC
+                PERFORM R7A
+                PERFORM R8A
+                DISPLAY TELAFP
+                MOVE "*** FUNCIONARIO JA CADASTRAD0 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+              ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADFOLHA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              END-IF
+           ELSE
+                MOVE "*** FUNCIONARIO NAO CADASTRAD0 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF.
+	   R3.
+           ACCEPT TNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+	   R4.
+           DISPLAY TELATIPOSAL
+		   MOVE 1 TO IND
+           ACCEPT TTIPOSALARIO.
+		   ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFP
+                   GO TO R3.
+	   R4A-DESC.
+		   IF TTIPOSALARIO = "H"
+				MOVE TBTIPOSAL(1) TO TXTTIPOSAL
+		   END-IF
+		   IF TTIPOSALARIO = "D"
+		        MOVE TBTIPOSAL(2) TO TXTTIPOSAL
+		   END-IF
+		   IF TTIPOSALARIO = "M"
+		        MOVE TBTIPOSAL(3) TO TXTTIPOSAL
+		   END-IF.
+           DISPLAY TTXTTIPOSAL.
+	   R4A.
+		   PERFORM R4A-DESC
+		   MOVE ZEROS TO HORASTRABALHADAS DIASTRABALHADAS
+		   DISPLAY TELAFP.
+	   R4B.
+		   IF TIPOSALARIO = "M"
+		        GO TO R5
+		   END-IF.
+		   IF TIPOSALARIO = "H"
+		        ACCEPT THORASTRAB
+		   ELSE
+		        ACCEPT TDIASTRAB
+		   END-IF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFP
+                   GO TO R4.
+	   R5.
+		   ACCEPT TSALARIOBASE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFP
+                   IF TIPOSALARIO = "M"
+                        GO TO R4
+                   ELSE
+                        GO TO R4B
+                   END-IF.
+	   R6.
+		   ACCEPT TNUMEROFILHOS.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFP
+                   GO TO R5.
+	   R7.
+		   DISPLAY TELADEP.
+		   MOVE 1 TO IND
+		   ACCEPT TDEPARTAMENTO.
+		   ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFP
+                   GO TO R6.
+	   R7A.
+		   MOVE TBDEP(IND) TO TXTDEPART
+		   IF IND NOT = DEPARTAMENTO
+			  ADD 1 TO IND
+			  IF IND < 11
+                 GO TO R7A
+              ELSE
+                 MOVE "*** DEPARTAMENTO INCORRETO***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R7
+              END-IF
+           ELSE
+               DISPLAY TXTDEPART
+		   END-IF.
+		   DISPLAY TELAFP.
+
+       R8.
+	       MOVE 1 TO IND
+		   DISPLAY TELAFUNC
+		   ACCEPT TFUNCAO.
+		   ACCEPT W-ACT FROM ESCAPE KEY
+		   IF W-ACT = 01
+              DISPLAY TELAFP
+              GO TO R7.
+	   R8A.
+		   MOVE TBFUNCAO(IND) TO TXTNOMEFUNC
+		   IF TXTNOMEFUNC NOT = FUNCAO
+		      ADD 1 TO IND
+			  IF IND < 9
+				 GO TO R8A
+			  ELSE
+				 MOVE "*** FUNCAO INCORRETA***" TO MENS
+				 PERFORM ROT-MENS THRU ROT-MENS-FIM
+				 GO TO R8
+			  END-IF
+           ELSE
+               DISPLAY TXTNOMEFUNC
+		   END-IF.
+		   DISPLAY TELAFP.
+	   R9.
+           IF TIPOSALARIO = "H"
+                MULTIPLY SALARIOBASE BY HORASTRABALHADAS
+                                      GIVING SALARIOBRUTO
+           ELSE
+                IF TIPOSALARIO = "D"
+                     MULTIPLY SALARIOBASE BY DIASTRABALHADAS
+                                           GIVING SALARIOBRUTO
+                ELSE
+                     MULTIPLY SALARIOBASE BY 1 GIVING SALARIOBRUTO
+                END-IF
+           END-IF.
+		   DISPLAY TSALARIOBRUTO
+		   ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+               DISPLAY TELAFP
+               GO TO R8.
+	   R10.
+	       MOVE "I" TO TIPO-BUSCA
+	       MOVE SALARIOBRUTO TO VALOR-BUSCA
+	       PERFORM BUSCA-FAIXA THRU BUSCA-FAIXA-FIM
+	       MULTIPLY SALARIOBRUTO BY W-PERC-ACHADO GIVING INSS
+	       DISPLAY TINSS.
+           IF W-ACT = 01
+               DISPLAY TELAFP
+               GO TO R9
+           END-IF.
+       R11.
+       MOVE ZEROS TO W-BASEIRRF
+       SUBTRACT INSS FROM SALARIOBRUTO GIVING W-BASEIRRF
+       MOVE "R" TO TIPO-BUSCA
+       MOVE W-BASEIRRF TO VALOR-BUSCA
+       PERFORM BUSCA-FAIXA THRU BUSCA-FAIXA-FIM
+       MULTIPLY W-BASEIRRF BY W-PERC-ACHADO GIVING IMPOSTORENDA
+       DISPLAY TIMPOSTORENDA.
+	   R12.
+           MULTIPLY NUMEROFILHOS BY 20 GIVING SALARIOFAMILIA
+           DISPLAY TSALARIOFAMILIA.
+       R13.
+	       SUBTRACT INSS FROM SALARIOBRUTO GIVING SALARIOLIQ
+		   SUBTRACT IMPOSTORENDA FROM SALARIOLIQ
+		   ADD SALARIOFAMILIA TO SALARIOLIQ
+		   DISPLAY TSALARIOLIQ.
+
+      * ------------- VERICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+	   INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R9.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFOLHA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO LOG-TIPO-OPER
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* FUNCIONARIO JA EXISTE,NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FUNCIONARIO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   END-IF
+                END-IF.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE NOME         TO W-LOG-NOME-ANTES
+                MOVE SALARIOBASE  TO W-LOG-SALBASE-ANTES
+                MOVE SALARIOBRUTO TO W-LOG-SALBRUTO-ANTES
+                MOVE SALARIOLIQ   TO W-LOG-SALLIQ-ANTES
+                PERFORM CALC-RESCISAO THRU CALC-RESCISAO-FIM
+                IF W-RESC-OK NOT = "S"
+                   MOVE "*** RESCISAO NAO GRAVADA - EXCLUSAO CANCEL ***"
+                      TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DELETE CADFOLHA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "E" TO LOG-TIPO-OPER
+                   MOVE SPACES TO NOME
+                   MOVE ZEROS TO SALARIOBASE SALARIOBRUTO SALARIOLIQ
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** REGISTRO FUNCIONARIO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R9.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFOLHA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO LOG-TIPO-OPER
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO FUNCIONARIO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+      *---------[ CONSULTA DE FUNCIONARIO POR NOME (CHAVE NOME) ]---------
+       R2-NOME.
+           DISPLAY (23, 5)
+               "BUSCA POR NOME (DIGITE PARTE DO NOME): "
+           MOVE SPACES TO W-NOME-BUSCA
+           ACCEPT (23, 45) W-NOME-BUSCA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-NOME-BUSCA))
+                                                   TO W-LEN-BUSCA
+           IF W-LEN-BUSCA = 0
+              GO TO R2-NOME-FIM
+           END-IF.
+           MOVE SPACES TO NOME
+           MOVE W-NOME-BUSCA TO NOME
+           MOVE "N" TO W-ACH-NOME
+           MOVE 4 TO W-LIN-NOME
+           START CADFOLHA KEY IS NOT LESS THAN NOME
+              INVALID KEY MOVE "23" TO ST-ERRO
+           END-START.
+       R2-NOME-LOOP.
+           IF ST-ERRO = "23"
+              GO TO R2-NOME-MOSTRA
+           END-IF.
+           READ CADFOLHA NEXT RECORD
+              AT END MOVE "23" TO ST-ERRO
+           END-READ.
+           IF ST-ERRO = "23"
+              GO TO R2-NOME-MOSTRA
+           END-IF.
+           IF NOME(1:W-LEN-BUSCA) NOT = W-NOME-BUSCA(1:W-LEN-BUSCA)
+              GO TO R2-NOME-MOSTRA
+           END-IF.
+           MOVE "S" TO W-ACH-NOME
+           DISPLAY (W-LIN-NOME, 45) CODIGO
+           DISPLAY (W-LIN-NOME, 53) NOME
+           ADD 1 TO W-LIN-NOME
+           IF W-LIN-NOME < 17
+              GO TO R2-NOME-LOOP
+           END-IF.
+       R2-NOME-MOSTRA.
+           MOVE "00" TO ST-ERRO
+           IF W-ACH-NOME = "N"
+              MOVE "*** NENHUM FUNCIONARIO COM ESSE NOME ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+              DISPLAY (23, 5)
+                  "DIGITE O CODIGO DESEJADO E TECLE ENTER"
+           END-IF.
+           DISPLAY TELAFP.
+       R2-NOME-FIM.
+           EXIT.
+      *-------------------------------------------------------------------------------------------
+      *---------[ ROTINA DE PARAMETROS DE ALIQUOTA INSS/IRRF ]---------
+       ABRE-ALIQUOTA.
+           OPEN I-O ALIQUOTA
+           IF ST-ALIQ NOT = "00"
+              IF ST-ALIQ = "30" OR ST-ALIQ = "35"
+                 PERFORM SEED-ALIQUOTA THRU SEED-ALIQUOTA-FIM
+                 OPEN I-O ALIQUOTA
+              ELSE
+                 MOVE "ERRO ABERTURA ALIQUOTA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       ABRE-ALIQUOTA-FIM.
+           EXIT.
+
+       SEED-ALIQUOTA.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-DATAHOJE(1:6) TO W-COMPET
+           OPEN OUTPUT ALIQUOTA
+           MOVE W-COMPET TO ALQ-COMPETENCIA
+           MOVE "I" TO ALQ-TIPO
+           MOVE 1 TO ALQ-SEQ
+           MOVE 0 TO ALQ-FAIXA-INI
+           MOVE 2500 TO ALQ-FAIXA-FIM
+           MOVE 0,08 TO ALQ-PERCENTUAL
+           WRITE REGALIQ.
+           MOVE 2 TO ALQ-SEQ
+           MOVE 2500,01 TO ALQ-FAIXA-INI
+           MOVE 6300 TO ALQ-FAIXA-FIM
+           MOVE 0,09 TO ALQ-PERCENTUAL
+           WRITE REGALIQ.
+           MOVE 3 TO ALQ-SEQ
+           MOVE 6300,01 TO ALQ-FAIXA-INI
+           MOVE 999999,99 TO ALQ-FAIXA-FIM
+           MOVE 0,10 TO ALQ-PERCENTUAL
+           WRITE REGALIQ.
+           MOVE "R" TO ALQ-TIPO
+           MOVE 1 TO ALQ-SEQ
+           MOVE 0 TO ALQ-FAIXA-INI
+           MOVE 5000 TO ALQ-FAIXA-FIM
+           MOVE 0,00 TO ALQ-PERCENTUAL
+           WRITE REGALIQ.
+           MOVE 2 TO ALQ-SEQ
+           MOVE 5000,01 TO ALQ-FAIXA-INI
+           MOVE 12000 TO ALQ-FAIXA-FIM
+           MOVE 0,05 TO ALQ-PERCENTUAL
+           WRITE REGALIQ.
+           MOVE 3 TO ALQ-SEQ
+           MOVE 12000,01 TO ALQ-FAIXA-INI
+           MOVE 999999,99 TO ALQ-FAIXA-FIM
+           MOVE 0,10 TO ALQ-PERCENTUAL
+           WRITE REGALIQ.
+           CLOSE ALIQUOTA
+           MOVE "*** TABELA ALIQUOTA.DAT CRIADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       SEED-ALIQUOTA-FIM.
+           EXIT.
+
+       CARREGA-ALIQ.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-DATAHOJE(1:6) TO W-COMPET
+           MOVE ZEROS TO QTD-ALIQ W-MAXC-INSS W-MAXC-IRRF
+           PERFORM CARREGA-ALIQ-MAXC THRU CARREGA-ALIQ-MAXC-FIM
+           PERFORM CARREGA-ALIQ-LOAD THRU CARREGA-ALIQ-LOAD-FIM.
+       CARREGA-ALIQ-FIM.
+           EXIT.
+
+      * 1A PASSADA: SO DESCOBRE A COMPETENCIA VIGENTE DE CADA TIPO,
+      * SEM GRAVAR NADA EM TAB-ALIQ.
+       CARREGA-ALIQ-MAXC.
+           MOVE LOW-VALUES TO ALQ-CHAVE
+           START ALIQUOTA KEY IS NOT LESS THAN ALQ-CHAVE
+              INVALID KEY MOVE "99" TO ST-ALIQ
+           END-START.
+       CARREGA-ALIQ-MAXC-LOOP.
+           IF ST-ALIQ NOT = "99"
+              READ ALIQUOTA NEXT RECORD
+                 AT END MOVE "99" TO ST-ALIQ
+              END-READ
+           END-IF.
+           IF ST-ALIQ = "99"
+              GO TO CARREGA-ALIQ-MAXC-FIM
+           END-IF.
+           IF ALQ-COMPETENCIA <= W-COMPET
+              IF ALQ-TIPO = "I" AND ALQ-COMPETENCIA > W-MAXC-INSS
+                 MOVE ALQ-COMPETENCIA TO W-MAXC-INSS
+              END-IF
+              IF ALQ-TIPO = "R" AND ALQ-COMPETENCIA > W-MAXC-IRRF
+                 MOVE ALQ-COMPETENCIA TO W-MAXC-IRRF
+              END-IF
+           END-IF.
+           GO TO CARREGA-ALIQ-MAXC-LOOP.
+       CARREGA-ALIQ-MAXC-FIM.
+           EXIT.
+
+      * 2A PASSADA: SO CARREGA EM TAB-ALIQ AS FAIXAS DA COMPETENCIA
+      * VIGENTE DE CADA TIPO, DESCARTANDO COMPETENCIAS VENCIDAS.
+       CARREGA-ALIQ-LOAD.
+           MOVE LOW-VALUES TO ALQ-CHAVE
+           START ALIQUOTA KEY IS NOT LESS THAN ALQ-CHAVE
+              INVALID KEY MOVE "99" TO ST-ALIQ
+           END-START.
+       CARREGA-ALIQ-LOAD-LOOP.
+           IF ST-ALIQ NOT = "99"
+              READ ALIQUOTA NEXT RECORD
+                 AT END MOVE "99" TO ST-ALIQ
+              END-READ
+           END-IF.
+           IF ST-ALIQ = "99"
+              GO TO CARREGA-ALIQ-LOAD-FIM
+           END-IF.
+           IF (ALQ-TIPO = "I" AND ALQ-COMPETENCIA = W-MAXC-INSS)
+              OR (ALQ-TIPO = "R" AND ALQ-COMPETENCIA = W-MAXC-IRRF)
+              ADD 1 TO QTD-ALIQ
+              MOVE ALQ-COMPETENCIA TO TALQ-COMP(QTD-ALIQ)
+              MOVE ALQ-TIPO        TO TALQ-TIPO(QTD-ALIQ)
+              MOVE ALQ-FAIXA-INI   TO TALQ-INI(QTD-ALIQ)
+              MOVE ALQ-FAIXA-FIM   TO TALQ-FIM(QTD-ALIQ)
+              MOVE ALQ-PERCENTUAL  TO TALQ-PERC(QTD-ALIQ)
+           END-IF.
+           GO TO CARREGA-ALIQ-LOAD-LOOP.
+       CARREGA-ALIQ-LOAD-FIM.
+           EXIT.
+
+       BUSCA-FAIXA.
+           MOVE ZEROS TO W-PERC-ACHADO
+           MOVE ZEROS TO IX-ALQ
+           IF TIPO-BUSCA = "I"
+              MOVE W-MAXC-INSS TO W-COMPET
+           ELSE
+              MOVE W-MAXC-IRRF TO W-COMPET
+           END-IF.
+       BUSCA-FAIXA-LOOP.
+           ADD 1 TO IX-ALQ
+           IF IX-ALQ > QTD-ALIQ
+              GO TO BUSCA-FAIXA-FIM
+           END-IF.
+           IF TALQ-TIPO(IX-ALQ) = TIPO-BUSCA
+              AND TALQ-COMP(IX-ALQ) = W-COMPET
+              AND VALOR-BUSCA >= TALQ-INI(IX-ALQ)
+              AND VALOR-BUSCA <= TALQ-FIM(IX-ALQ)
+              MOVE TALQ-PERC(IX-ALQ) TO W-PERC-ACHADO
+              GO TO BUSCA-FAIXA-FIM
+           END-IF.
+           GO TO BUSCA-FAIXA-LOOP.
+       BUSCA-FAIXA-FIM.
+           EXIT.
+      *-------------------------------------------------------------------------------------------
+      *---------[ ROTINA DE TRILHA DE AUDITORIA DO CADFOLHA ]---------
+       ABRE-LOGFOLHA.
+           OPEN EXTEND LOGFOLHA
+           IF ST-LOG NOT = "00"
+              OPEN OUTPUT LOGFOLHA
+           END-IF.
+       ABRE-LOGFOLHA-FIM.
+           EXIT.
+
+       GRAVA-LOG.
+           MOVE CODIGO             TO LOG-CODIGO
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE W-USUARIO          TO LOG-USUARIO
+           MOVE W-LOG-NOME-ANTES   TO LOG-NOME-ANTES
+           MOVE NOME               TO LOG-NOME-DEPOIS
+           MOVE W-LOG-SALBASE-ANTES  TO LOG-SALBASE-ANTES
+           MOVE SALARIOBASE          TO LOG-SALBASE-DEPOIS
+           MOVE W-LOG-SALBRUTO-ANTES TO LOG-SALBRUTO-ANTES
+           MOVE SALARIOBRUTO         TO LOG-SALBRUTO-DEPOIS
+           MOVE W-LOG-SALLIQ-ANTES   TO LOG-SALLIQ-ANTES
+           MOVE SALARIOLIQ           TO LOG-SALLIQ-DEPOIS
+           MOVE REGLOG TO LINHALOG
+           WRITE LINHALOG.
+       GRAVA-LOG-FIM.
+           EXIT.
+      *-------------------------------------------------------------------------------------------
+      *---------[ ROTINA DE CATALOGO DE DEPARTAMENTO E FUNCAO ]---------
+       ABRE-DEPFUNC.
+           OPEN I-O DEPFOLHA
+           IF ST-DEP NOT = "00"
+              IF ST-DEP = "30" OR ST-DEP = "35"
+                 PERFORM SEED-DEPFOLHA THRU SEED-DEPFOLHA-FIM
+                 OPEN I-O DEPFOLHA
+              ELSE
+                 MOVE "ERRO ABERTURA DEPFOLHA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+           OPEN I-O FUNFOLHA
+           IF ST-FUN NOT = "00"
+              IF ST-FUN = "30" OR ST-FUN = "35"
+                 PERFORM SEED-FUNFOLHA THRU SEED-FUNFOLHA-FIM
+                 OPEN I-O FUNFOLHA
+              ELSE
+                 MOVE "ERRO ABERTURA FUNFOLHA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       ABRE-DEPFUNC-FIM.
+           EXIT.
+
+       SEED-DEPFOLHA.
+           OPEN OUTPUT DEPFOLHA
+           MOVE 1 TO DEP-CODIGO
+           MOVE "CONTABILIDADE"   TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 2 TO DEP-CODIGO
+           MOVE "FINANCEIRO"      TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 3 TO DEP-CODIGO
+           MOVE "INFORMATICA"     TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 4 TO DEP-CODIGO
+           MOVE "ARQUIVO"         TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 5 TO DEP-CODIGO
+           MOVE "RECURSOS HUMANOS" TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 6 TO DEP-CODIGO
+           MOVE "SEGURANCA TRAB"  TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 7 TO DEP-CODIGO
+           MOVE "ADMINISTRATIVO"  TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 8 TO DEP-CODIGO
+           MOVE "OPERACIONAL"     TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 9 TO DEP-CODIGO
+           MOVE "GESTAO"          TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           MOVE 10 TO DEP-CODIGO
+           MOVE "COMPRAS"         TO DEP-DESCRICAO
+           MOVE "A" TO DEP-SITUACAO
+           WRITE REGDEP.
+           CLOSE DEPFOLHA
+           MOVE "*** TABELA DEPFOLHA.DAT CRIADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       SEED-DEPFOLHA-FIM.
+           EXIT.
+
+       SEED-FUNFOLHA.
+           OPEN OUTPUT FUNFOLHA
+           MOVE "A" TO FUN-CODIGO
+           MOVE "ANALISTA"   TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           MOVE "B" TO FUN-CODIGO
+           MOVE "ASSISTENTE" TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           MOVE "G" TO FUN-CODIGO
+           MOVE "GERENTE"    TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           MOVE "D" TO FUN-CODIGO
+           MOVE "DIRETOR"    TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           MOVE "E" TO FUN-CODIGO
+           MOVE "AUXILIAR"   TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           MOVE "S" TO FUN-CODIGO
+           MOVE "SECRETARIA" TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           MOVE "C" TO FUN-CODIGO
+           MOVE "CONTADOR"   TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           MOVE "V" TO FUN-CODIGO
+           MOVE "VENDEDOR"   TO FUN-DESCRICAO
+           MOVE "A" TO FUN-SITUACAO
+           WRITE REGFUNC.
+           CLOSE FUNFOLHA
+           MOVE "*** TABELA FUNFOLHA.DAT CRIADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       SEED-FUNFOLHA-FIM.
+           EXIT.
+
+       CARREGA-DEPFUNC.
+           PERFORM CARREGA-DEP THRU CARREGA-DEP-FIM.
+           PERFORM CARREGA-FUN THRU CARREGA-FUN-FIM.
+       CARREGA-DEPFUNC-FIM.
+           EXIT.
+
+       CARREGA-DEP.
+           MOVE SPACES TO TABDEPART
+           MOVE LOW-VALUES TO DEP-CODIGO
+           START DEPFOLHA KEY IS NOT LESS THAN DEP-CODIGO
+              INVALID KEY MOVE "99" TO ST-DEP
+           END-START.
+       CARREGA-DEP-LOOP.
+           IF ST-DEP NOT = "99"
+              READ DEPFOLHA NEXT RECORD
+                 AT END MOVE "99" TO ST-DEP
+              END-READ
+           END-IF.
+           IF ST-DEP = "99"
+              GO TO CARREGA-DEP-FIM
+           END-IF.
+           IF DEP-SITUACAO = "A" AND DEP-CODIGO > 0 AND DEP-CODIGO < 11
+              MOVE DEP-DESCRICAO TO TBDEP(DEP-CODIGO)
+           END-IF.
+           GO TO CARREGA-DEP-LOOP.
+       CARREGA-DEP-FIM.
+           EXIT.
+
+       CARREGA-FUN.
+           MOVE SPACES TO TABFUNC
+           MOVE ZEROS TO IND
+           MOVE LOW-VALUES TO FUN-CODIGO
+           START FUNFOLHA KEY IS NOT LESS THAN FUN-CODIGO
+              INVALID KEY MOVE "99" TO ST-FUN
+           END-START.
+       CARREGA-FUN-LOOP.
+           IF ST-FUN NOT = "99"
+              READ FUNFOLHA NEXT RECORD
+                 AT END MOVE "99" TO ST-FUN
+              END-READ
+           END-IF.
+           IF ST-FUN = "99"
+              GO TO CARREGA-FUN-FIM
+           END-IF.
+           IF FUN-SITUACAO = "A" AND IND < 8
+              ADD 1 TO IND
+              MOVE FUN-DESCRICAO TO TBFUNCAO(IND)
+           END-IF.
+           GO TO CARREGA-FUN-LOOP.
+       CARREGA-FUN-FIM.
+           EXIT.
+      *-------------------------------------------------------------------------------------------
+      *---------[ RESCISAO - CALCULO DE VERBAS E ARQUIVAMENTO ]---------
+       ABRE-RESCFOLHA.
+           OPEN I-O RESCFOLHA
+           IF ST-RES NOT = "00"
+              IF ST-RES = "30" OR ST-RES = "35"
+                 OPEN OUTPUT RESCFOLHA
+                 CLOSE RESCFOLHA
+                 OPEN I-O RESCFOLHA
+              ELSE
+                 MOVE "ERRO ABERTURA RESCFOLHA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              END-IF
+           END-IF.
+       ABRE-RESCFOLHA-FIM.
+           EXIT.
+
+      * SIMPLIFICACAO: sem arquivo de saldo de FGTS depositado mes a
+      * mes, a base do FGTS e estimada como 12 depositos mensais de
+      * 8% sobre o SALARIOBASE atual (um ano de deposito), e a multa
+      * rescisoria e os 40% previstos em lei sobre essa base estimada.
+       CALC-RESCISAO.
+           MOVE SALARIOBRUTO TO W-RES-SALDOSALARIO
+           MOVE SALARIOBASE  TO W-RES-AVISOPREVIO
+           MULTIPLY SALARIOBASE BY 0,08 GIVING W-RES-FGTSMENSAL
+           MULTIPLY W-RES-FGTSMENSAL BY 12 GIVING W-RES-MULTAFGTS
+           MULTIPLY W-RES-MULTAFGTS BY 0,40 GIVING W-RES-MULTAFGTS
+           ADD W-RES-SALDOSALARIO W-RES-AVISOPREVIO W-RES-MULTAFGTS
+                                  GIVING W-RES-TOTALVERBAS.
+
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE CODIGO             TO RES-CODIGO
+           MOVE NOME                TO RES-NOME
+           MOVE W-DATAHOJE          TO RES-DATARESC
+           MOVE SALARIOBASE         TO RES-SALARIOBASE
+           MOVE SALARIOBRUTO        TO RES-SALARIOBRUTO
+           MOVE W-RES-SALDOSALARIO  TO RES-SALDOSALARIO
+           MOVE W-RES-AVISOPREVIO   TO RES-AVISOPREVIO
+           MOVE W-RES-MULTAFGTS     TO RES-MULTAFGTS
+           MOVE W-RES-TOTALVERBAS   TO RES-TOTALVERBAS
+           MOVE "N" TO W-RESC-OK
+           WRITE REGRESC
+              INVALID KEY
+                 MOVE "*** ERRO AO ARQUIVAR RESCISAO - VERIFIQUE ***"
+                                         TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              NOT INVALID KEY
+                 MOVE "S" TO W-RESC-OK
+           END-WRITE.
+       CALC-RESCISAO-FIM.
+           EXIT.
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFOLHA.
+           CLOSE ALIQUOTA.
+           CLOSE LOGFOLHA.
+           CLOSE DEPFOLHA.
+           CLOSE FUNFOLHA.
+           CLOSE RESCFOLHA.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+			STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
