@@ -0,0 +1,148 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGRCON.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * RELATORIO DE CONSISTENCIA DO CADFOLHA - CONFERE   *
+      * SALARIOBRUTO - INSS - IMPOSTORENDA + SALARIOFAMILIA*
+      * CONTRA O SALARIOLIQ GRAVADO                       *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT CADFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS SEQUENTIAL
+			RECORD KEY IS CODIGO
+			FILE STATUS IS ST-ERRO.
+		SELECT RELCONS ASSIGN TO DISK
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD CADFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REGFOLHA.DAT".
+		01 REGFOLHA.
+		   03 CODIGO         PIC 9(6).
+		   03 NOME           PIC X(30).
+		   03 TIPOSALARIO    PIC X(1).
+		   03 HORASTRABALHADAS PIC 9(3).
+		   03 DIASTRABALHADAS  PIC 9(2).
+		   03 SALARIOBASE    PIC 9(6)V99.
+		   03 NUMEROFILHOS   PIC 9(2).
+		   03 DEPARTAMENTO   PIC 9(2).
+		   03 FUNCAO         PIC X(1).
+		   03 SALARIOBRUTO   PIC 9(6)V99.
+		   03 INSS			 PIC 9(6)V99.
+		   03 IMPOSTORENDA   PIC 9(6)V99.
+		   03 SALARIOFAMILIA PIC 9(6)V99.
+		   03 SALARIOLIQ     PIC 9(6)V99.
+
+		FD RELCONS
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "RELCONS.LST".
+		01 LINHAREL           PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO            PIC X(02) VALUE "00".
+       01 ST-ERRO2           PIC X(02) VALUE "00".
+       01 W-FIM-CAD          PIC X(01) VALUE "N".
+       01 W-SALLIQ-CALC      PIC 9(6)V99 VALUE ZEROS.
+       01 W-DIFERENCA        PIC S9(6)V99 VALUE ZEROS.
+       01 W-QTDE-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-QTDE-DIVERG      PIC 9(06) VALUE ZEROS.
+
+       01 LIN-CAB1.
+          03 FILLER PIC X(52) VALUE
+             "RELATORIO DE CONSISTENCIA DO CADFOLHA - SALARIOLIQ".
+       01 LIN-CAB2.
+          03 FILLER PIC X(70) VALUE
+             "CODIGO NOME                 LIQGRAV  LIQCALC  DIFER".
+       01 LIN-DET.
+          03 DCOD      PIC ZZZZZ9.
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 DNOME     PIC X(30).
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 DLIQGRAV  PIC ZZZ.ZZ9,99.
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 DLIQCALC  PIC ZZZ.ZZ9,99.
+          03 FILLER    PIC X(01) VALUE SPACE.
+          03 DDIFER    PIC -ZZ.ZZ9,99.
+
+       01 LIN-TOT.
+          03 FILLER  PIC X(30) VALUE "FUNCIONARIOS LIDOS..........: ".
+          03 TQTDLID PIC ZZZZZ9.
+       01 LIN-TOT2.
+          03 FILLER  PIC X(30) VALUE "FUNCIONARIOS DIVERGENTES....: ".
+          03 TQTDDIV PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADFOLHA
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFOLHA: " ST-ERRO
+               GO TO ROT-FIM
+           END-IF.
+           OPEN OUTPUT RELCONS
+           IF ST-ERRO2 NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELCONS: " ST-ERRO2
+               CLOSE CADFOLHA
+               GO TO ROT-FIM
+           END-IF.
+
+           MOVE LIN-CAB1 TO LINHAREL
+           WRITE LINHAREL
+           MOVE SPACES TO LINHAREL
+           WRITE LINHAREL
+           MOVE LIN-CAB2 TO LINHAREL
+           WRITE LINHAREL.
+
+       R1-LER.
+           READ CADFOLHA NEXT RECORD
+               AT END MOVE "S" TO W-FIM-CAD
+           END-READ.
+           IF W-FIM-CAD = "S"
+               GO TO R9-FIM
+           END-IF.
+           ADD 1 TO W-QTDE-LIDOS.
+
+           MOVE ZEROS TO W-SALLIQ-CALC
+           SUBTRACT INSS FROM SALARIOBRUTO GIVING W-SALLIQ-CALC
+           SUBTRACT IMPOSTORENDA FROM W-SALLIQ-CALC
+           ADD SALARIOFAMILIA TO W-SALLIQ-CALC.
+
+           SUBTRACT W-SALLIQ-CALC FROM SALARIOLIQ GIVING W-DIFERENCA.
+
+           IF W-DIFERENCA NOT = 0
+               ADD 1 TO W-QTDE-DIVERG
+               MOVE CODIGO        TO DCOD
+               MOVE NOME          TO DNOME
+               MOVE SALARIOLIQ    TO DLIQGRAV
+               MOVE W-SALLIQ-CALC TO DLIQCALC
+               MOVE W-DIFERENCA   TO DDIFER
+               MOVE LIN-DET TO LINHAREL
+               WRITE LINHAREL
+           END-IF.
+
+           GO TO R1-LER.
+
+       R9-FIM.
+           MOVE SPACES TO LINHAREL
+           WRITE LINHAREL
+           MOVE W-QTDE-LIDOS   TO TQTDLID
+           MOVE LIN-TOT TO LINHAREL
+           WRITE LINHAREL
+           MOVE W-QTDE-DIVERG  TO TQTDDIV
+           MOVE LIN-TOT2 TO LINHAREL
+           WRITE LINHAREL.
+
+           CLOSE CADFOLHA RELCONS.
+
+       ROT-FIM.
+           STOP RUN.
