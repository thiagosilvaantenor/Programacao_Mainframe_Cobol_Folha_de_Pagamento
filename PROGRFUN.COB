@@ -0,0 +1,248 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGRFUN.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * MANUTENCAO DO CADASTRO DE FUNCOES                 *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT FUNFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS FUN-CODIGO
+			FILE STATUS IS ST-FUN.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD FUNFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "FUNFOLHA.DAT".
+		01 REGFUNC.
+		   03 FUN-CODIGO      PIC X(01).
+		   03 FUN-DESCRICAO   PIC X(30).
+		   03 FUN-SITUACAO    PIC X(01).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   77 W-CONT 		    PIC 9(06) VALUE ZEROS.
+	   77 W-OPCAO 		    PIC X(01) VALUE SPACES.
+	   77 W-ACT 		    PIC 9(02) VALUE ZEROS.
+	   77 MENS			    PIC X(50) VALUE SPACES.
+	   77 LIMPA             PIC X(50) VALUE SPACES.
+       01 ST-FUN            PIC X(02) VALUE "00".
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFUN.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "                     CADASTRO DE FUNCAO".
+           05  LINE 02  COLUMN 01
+               VALUE  "_______________________________________________".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CODIGO:".
+           05  LINE 05  COLUMN 01
+               VALUE  "    DESCRICAO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "    SITUACAO (A=ATIVO / I=INATIVO):".
+           05  LINE 22  COLUMN 01
+               VALUE  "_______________________________________________".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TCODIGO
+               LINE 04  COLUMN 13  PIC X(1)
+               USING  FUN-CODIGO.
+           05  TDESCRICAO
+               LINE 05  COLUMN 16  PIC X(30)
+               USING  FUN-DESCRICAO
+               HIGHLIGHT.
+           05  TSITUACAO
+               LINE 06  COLUMN 38  PIC X(01)
+               USING  FUN-SITUACAO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+	   R0.
+	       OPEN I-O FUNFOLHA
+	       IF ST-FUN NOT = "00"
+	          IF ST-FUN = "30" OR ST-FUN = "35"
+	             OPEN OUTPUT FUNFOLHA
+	             CLOSE FUNFOLHA
+	             OPEN I-O FUNFOLHA
+	             MOVE "*** FUNFOLHA CRIADO ***" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE "ERRO ABERTURA FUNFOLHA" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             GO TO ROT-FIM
+	          END-IF
+	       END-IF.
+       R1.
+            MOVE ZERO TO W-SEL
+            MOVE SPACES TO FUN-CODIGO FUN-DESCRICAO FUN-SITUACAO.
+           DISPLAY TELAFUN.
+       R2.
+           ACCEPT TCODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+	   LER-FUNFOLHA.
+           READ FUNFOLHA
+           IF ST-FUN NOT = "23"
+              IF ST-FUN = "00"
+                DISPLAY TDESCRICAO
+                DISPLAY TSITUACAO
+                DISPLAY TELAFUN
+                MOVE "*** FUNCAO JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+              ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO FUNFOLHA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              END-IF
+           ELSE
+                MOVE "*** FUNCAO NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF.
+       R3.
+           ACCEPT TDESCRICAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFUN
+                   GO TO R2.
+       R4.
+           MOVE "A" TO FUN-SITUACAO
+           ACCEPT TSITUACAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAFUN
+                   GO TO R3.
+           IF FUN-SITUACAO NOT = "A" AND FUN-SITUACAO NOT = "I"
+                MOVE "*** DIGITE APENAS A=ATIVO OU I=INATIVO ***"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+	   INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFUNC
+                IF ST-FUN = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-FUN = "22"
+                  MOVE "*** FUNCAO JA EXISTE, NAO GRAVADO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FUNCAO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   END-IF
+                END-IF.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE FUNFOLHA RECORD
+                IF ST-FUN = "00"
+                   MOVE "*** REGISTRO FUNCAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFUNC
+                IF ST-FUN = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO FUNCAO"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE FUNFOLHA.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
