@@ -0,0 +1,320 @@
+		IDENTIFICATION DIVISION.
+		PROGRAM-ID. PROGRAVO.
+      *AUTOR. THIAGO SILVA ANTENOR.
+      ****************************************************
+      * MANUTENCAO DOS AVOS DE FERIAS E DECIMO TERCEIRO   *
+      * VINCULADOS AO CODIGO DO CADFOLHA                  *
+      ****************************************************
+      *-----------------------------------------
+		ENVIRONMENT DIVISION.
+		CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+		INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+		SELECT CADFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS CODIGO
+			FILE STATUS IS ST-ERRO.
+		SELECT AVOSFOLHA ASSIGN TO DISK
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS AVO-CODIGO
+			FILE STATUS IS ST-AVO.
+      *
+      *-----------------------------------------------------------------
+		DATA DIVISION.
+		FILE SECTION.
+		FD CADFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "REGFOLHA.DAT".
+		01 REGFOLHA.
+		   03 CODIGO         PIC 9(6).
+		   03 NOME           PIC X(30).
+		   03 TIPOSALARIO    PIC X(1).
+		   03 HORASTRABALHADAS PIC 9(3).
+		   03 DIASTRABALHADAS  PIC 9(2).
+		   03 SALARIOBASE    PIC 9(6)V99.
+		   03 NUMEROFILHOS   PIC 9(2).
+		   03 DEPARTAMENTO   PIC 9(2).
+		   03 FUNCAO         PIC X(1).
+		   03 SALARIOBRUTO   PIC 9(6)V99.
+		   03 INSS			 PIC 9(6)V99.
+		   03 IMPOSTORENDA   PIC 9(6)V99.
+		   03 SALARIOFAMILIA PIC 9(6)V99.
+		   03 SALARIOLIQ     PIC 9(6)V99.
+
+		FD AVOSFOLHA
+			LABEL RECORD IS STANDARD
+			VALUE OF FILE-ID IS "AVOSFOLHA.DAT".
+		01 REGAVOS.
+		   03 AVO-CODIGO       PIC 9(06).
+		   03 AVO-MESADMISSAO  PIC 9(02).
+		   03 AVO-AVOS13       PIC 9(02).
+		   03 AVO-AVOSFERIAS   PIC 9(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   77 W-CONT 		    PIC 9(06) VALUE ZEROS.
+	   77 W-OPCAO 		    PIC X(01) VALUE SPACES.
+	   77 W-ACT 		    PIC 9(02) VALUE ZEROS.
+	   77 MENS			    PIC X(50) VALUE SPACES.
+	   77 LIMPA             PIC X(50) VALUE SPACES.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 ST-AVO            PIC X(02) VALUE "00".
+       01 W-SEL             PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAAVO.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "          AVOS DE FERIAS E DECIMO TERCEIRO".
+           05  LINE 02  COLUMN 01
+               VALUE  "_______________________________________________".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CODIGO:".
+           05  LINE 05  COLUMN 01
+               VALUE  "    NOME:".
+           05  LINE 07  COLUMN 01
+               VALUE  "    MES DE ADMISSAO (01-12):".
+           05  LINE 08  COLUMN 01
+               VALUE  "    AVOS DE 13 ADQUIRIDOS (00-12):".
+           05  LINE 09  COLUMN 01
+               VALUE  "    AVOS DE FERIAS ADQUIRIDOS (00-12):".
+           05  LINE 22  COLUMN 01
+               VALUE  "_______________________________________________".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TCODIGO
+               LINE 04  COLUMN 13  PIC 9(6)
+               USING  AVO-CODIGO.
+           05  TNOME
+               LINE 05  COLUMN 11  PIC X(30)
+               USING  NOME.
+           05  TMESADM
+               LINE 07  COLUMN 31  PIC 9(02)
+               USING  AVO-MESADMISSAO.
+           05  TAVOS13
+               LINE 08  COLUMN 37  PIC 9(02)
+               USING  AVO-AVOS13.
+           05  TAVOSFER
+               LINE 09  COLUMN 41  PIC 9(02)
+               USING  AVO-AVOSFERIAS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+	   R0.
+	       OPEN INPUT CADFOLHA
+	       IF ST-ERRO NOT = "00"
+	          MOVE "ERRO ABERTURA CADFOLHA" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          GO TO ROT-FIM
+	       END-IF.
+	       OPEN I-O AVOSFOLHA
+	       IF ST-AVO NOT = "00"
+	          IF ST-AVO = "30" OR ST-AVO = "35"
+	             OPEN OUTPUT AVOSFOLHA
+	             CLOSE AVOSFOLHA
+	             OPEN I-O AVOSFOLHA
+	             MOVE "*** AVOSFOLHA CRIADO ***" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE "ERRO ABERTURA AVOSFOLHA" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             GO TO ROT-FIM
+	          END-IF
+	       END-IF.
+       R1.
+            MOVE ZERO TO W-SEL
+            MOVE ZERO TO AVO-CODIGO AVO-MESADMISSAO
+                         AVO-AVOS13 AVO-AVOSFERIAS
+            MOVE SPACES TO NOME.
+           DISPLAY TELAAVO.
+       R2.
+           ACCEPT TCODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           MOVE AVO-CODIGO TO CODIGO
+           READ CADFOLHA
+           IF ST-ERRO = "23"
+                MOVE "*** FUNCIONARIO NAO CADASTRADO NO CADFOLHA ***"
+                                                      TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2
+           END-IF
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA DO CADFOLHA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           END-IF.
+           DISPLAY TNOME.
+	   LER-AVOSFOLHA.
+           READ AVOSFOLHA
+           IF ST-AVO NOT = "23"
+              IF ST-AVO = "00"
+                DISPLAY TMESADM
+                DISPLAY TAVOS13
+                DISPLAY TAVOSFER
+                MOVE "*** REGISTRO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+              ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO AVOSFOLHA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              END-IF
+           ELSE
+                MOVE "*** REGISTRO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+           END-IF.
+       R3.
+           ACCEPT TMESADM.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAAVO
+                   GO TO R2.
+           IF AVO-MESADMISSAO < 1 OR AVO-MESADMISSAO > 12
+                MOVE "*** MES DEVE SER DE 01 A 12 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R3.
+       R4.
+           ACCEPT TAVOS13.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAAVO
+                   GO TO R3.
+           IF AVO-AVOS13 > 12
+                MOVE "*** AVOS DE 13 DEVE SER DE 00 A 12 ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R4.
+       R5.
+           ACCEPT TAVOSFER.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAAVO
+                   GO TO R4.
+           IF AVO-AVOSFERIAS > 12
+                MOVE "*** AVOS DE FERIAS DEVE SER DE 00 A 12 ***"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R5.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+	   INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGAVOS
+                IF ST-AVO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-AVO = "22"
+                  MOVE "* REGISTRO JA EXISTE, NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AVOS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   END-IF
+                END-IF.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE AVOSFOLHA RECORD
+                IF ST-AVO = "00"
+                   MOVE "*** REGISTRO DE AVOS EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGAVOS
+                IF ST-AVO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE AVOS"
+                                                        TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADFOLHA.
+           CLOSE AVOSFOLHA.
+           STOP RUN.
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADA COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
